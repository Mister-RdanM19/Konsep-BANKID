@@ -0,0 +1,75 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CB-STATEMENT.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01 WS-NO-REK    PIC X(6).
+       01 WS-DATE-FROM PIC X(10).
+       01 WS-DATE-TO   PIC X(10).
+       01 WS-TS-START  PIC X(19).
+       01 WS-TS-END    PIC X(19).
+
+       01 WS-WAKTU      PIC X(19).
+       01 WS-TRX-CODE   PIC X(2).
+       01 WS-AMOUNT     PIC S9(11)V99 COMP-3.
+       01 WS-BEFORE-BAL PIC S9(13)V99 COMP-3.
+       01 WS-AFTER-BAL  PIC S9(13)V99 COMP-3.
+       01 WS-LINE-COUNT PIC 9(7) VALUE 0.
+
+      *> Pulls straight from AUDIT_LOG's own before/after snapshot
+      *> (added for reconstructing disputed transactions) rather than
+      *> replaying REKENING history, so the extract is exactly what
+      *> was posted at the time.
+       PROCEDURE DIVISION.
+           DISPLAY "NO_REK          : " WITH NO ADVANCING
+           ACCEPT WS-NO-REK
+           DISPLAY "FROM (YYYY-MM-DD): " WITH NO ADVANCING
+           ACCEPT WS-DATE-FROM
+           DISPLAY "TO   (YYYY-MM-DD): " WITH NO ADVANCING
+           ACCEPT WS-DATE-TO
+
+           STRING WS-DATE-FROM " 00:00:00" DELIMITED BY SIZE
+             INTO WS-TS-START
+           STRING WS-DATE-TO   " 23:59:59" DELIMITED BY SIZE
+             INTO WS-TS-END
+
+           DISPLAY "==================================================="
+           DISPLAY "ACCOUNT STATEMENT - " WS-NO-REK
+           DISPLAY "PERIOD " WS-DATE-FROM " TO " WS-DATE-TO
+           DISPLAY "==================================================="
+
+           EXEC SQL
+              DECLARE STMT-CUR CURSOR FOR
+              SELECT WAKTU, TRX_CODE, AMOUNT, BEFORE_BAL, AFTER_BAL
+              FROM AUDIT_LOG
+              WHERE NO_REK = :WS-NO-REK
+                AND WAKTU BETWEEN :WS-TS-START AND :WS-TS-END
+              ORDER BY WAKTU
+           END-EXEC
+
+           EXEC SQL OPEN STMT-CUR END-EXEC
+
+           PERFORM UNTIL SQLCODE NOT = 0
+              EXEC SQL
+                 FETCH STMT-CUR
+                 INTO :WS-WAKTU, :WS-TRX-CODE, :WS-AMOUNT,
+                      :WS-BEFORE-BAL, :WS-AFTER-BAL
+              END-EXEC
+
+              IF SQLCODE = 0
+                 DISPLAY WS-WAKTU " " WS-TRX-CODE
+                         "  AMOUNT " WS-AMOUNT
+                         "  BAL BEFORE " WS-BEFORE-BAL
+                         "  BAL AFTER " WS-AFTER-BAL
+                 ADD 1 TO WS-LINE-COUNT
+              END-IF
+           END-PERFORM
+
+           EXEC SQL CLOSE STMT-CUR END-EXEC
+
+           DISPLAY "---------------------------------------------------"
+           DISPLAY "TOTAL LINES: " WS-LINE-COUNT
+           DISPLAY "==================================================="
+           STOP RUN.
