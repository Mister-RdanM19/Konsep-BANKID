@@ -0,0 +1,61 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CB-BILLPAY-ONLINE.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01 WS-AVAIL-SALDO  PIC S9(13)V99 COMP-3.
+
+       LINKAGE SECTION.
+       01 WS-NO-REK       PIC X(6).
+       01 WS-AMOUNT       PIC S9(11)V99 COMP-3.
+       01 WS-SALDO        PIC S9(13)V99 COMP-3.
+       01 WS-MIN-SALDO    PIC S9(13)V99 COMP-3.
+       01 WS-OD-LIMIT     PIC S9(13)V99 COMP-3.
+       01 WS-BILLER-CODE  PIC X(4).
+       01 WS-BILL-NO      PIC X(16).
+       01 WS-RESP-CODE    PIC X(2).
+
+       PROCEDURE DIVISION USING
+            WS-NO-REK WS-AMOUNT WS-SALDO WS-MIN-SALDO WS-OD-LIMIT
+            WS-BILLER-CODE WS-BILL-NO WS-RESP-CODE.
+
+      *> WS-SALDO already reflects REKENING.SALDO as of the caller's
+      *> SELECT ... FOR UPDATE, so the balance check here trusts that
+      *> lock rather than re-selecting it. Held to the same
+      *> MIN_SALDO/OD_LIMIT floor as CB-CORE-ONLINE's own trx '02'
+      *> withdrawal path, so a bill payment cannot strip an account
+      *> below its contractual minimum or into unauthorized overdraft.
+           COMPUTE WS-AVAIL-SALDO =
+              WS-SALDO - WS-MIN-SALDO + WS-OD-LIMIT
+           IF WS-AMOUNT > WS-AVAIL-SALDO
+              MOVE '51' TO WS-RESP-CODE
+              EXEC SQL ROLLBACK END-EXEC
+              GOBACK
+           END-IF
+
+           EXEC SQL
+              UPDATE REKENING
+              SET SALDO = SALDO - :WS-AMOUNT
+              WHERE NO_REK = :WS-NO-REK
+           END-EXEC
+
+           EXEC SQL
+              INSERT INTO BILLPAY_TRX
+              (ID_TRX, NO_REK, BILLER_CODE, BILL_NO, AMOUNT,
+               REF_NO, STATUS, WAKTU)
+              VALUES
+              (CURRENT TIMESTAMP,
+               :WS-NO-REK,
+               :WS-BILLER-CODE,
+               :WS-BILL-NO,
+               :WS-AMOUNT,
+               CURRENT TIMESTAMP,
+               'S',
+               CURRENT TIMESTAMP)
+           END-EXEC
+
+           EXEC SQL COMMIT END-EXEC
+           MOVE '00' TO WS-RESP-CODE
+           GOBACK.
