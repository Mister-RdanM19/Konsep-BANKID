@@ -0,0 +1,51 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CB-QUEUE-EXPIRE.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01 WS-CUTOFF-TS PIC X(19).
+       01 WS-ID-TRX    PIC X(20).
+       01 WS-EXP-COUNT PIC 9(7) VALUE 0.
+
+      *> SLA cutoff is operator-supplied, same pattern as
+      *> CB-CDM-AUTOREV, so ops can tune how long a maker request may
+      *> sit at 'M', 'C1' or 'C2' before it is auto-rejected.
+       PROCEDURE DIVISION.
+           DISPLAY "SLA CUTOFF (YYYY-MM-DD HH:MM:SS): "
+                   WITH NO ADVANCING
+           ACCEPT WS-CUTOFF-TS
+
+           EXEC SQL
+              DECLARE EXPIRE-CUR CURSOR FOR
+              SELECT ID_TRX
+              FROM TRX_QUEUE
+              WHERE STATUS IN ('M', 'C1', 'C2')
+                AND UPDATED_TS < :WS-CUTOFF-TS
+           END-EXEC
+
+           EXEC SQL OPEN EXPIRE-CUR END-EXEC
+
+           PERFORM UNTIL SQLCODE NOT = 0
+              EXEC SQL
+                 FETCH EXPIRE-CUR INTO :WS-ID-TRX
+              END-EXEC
+
+              IF SQLCODE = 0
+                 EXEC SQL
+                    UPDATE TRX_QUEUE
+                    SET STATUS = 'R',
+                        REJECT_REASON = 'SYSTEM: SLA EXPIRED',
+                        UPDATED_TS = CURRENT TIMESTAMP
+                    WHERE ID_TRX = :WS-ID-TRX
+                 END-EXEC
+                 EXEC SQL COMMIT END-EXEC
+                 ADD 1 TO WS-EXP-COUNT
+              END-IF
+           END-PERFORM
+
+           EXEC SQL CLOSE EXPIRE-CUR END-EXEC
+
+           DISPLAY "QUEUE ITEMS AUTO-EXPIRED: " WS-EXP-COUNT
+           STOP RUN.
