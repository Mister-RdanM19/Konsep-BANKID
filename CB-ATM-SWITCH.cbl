@@ -5,23 +5,59 @@
        WORKING-STORAGE SECTION.
        EXEC SQL INCLUDE SQLCA END-EXEC.
 
-       01 WS-REQ.
-          05 WS-NO-KARTU    PIC X(16).
-          05 WS-PIN         PIC X(4).
-          05 WS-TRX-CODE    PIC X(2).
-          05 WS-AMOUNT      PIC S9(11)V99 COMP-3.
        01 WS-NO-REK         PIC X(6).
+
+       01 WS-CARD-PVV       PIC X(4).
+       01 WS-PIN-MATCH      PIC X(1).
+       01 WS-CARD-STATUS    PIC X(1).
+       01 WS-CARD-ATTEMPTS  PIC 9(1).
+       01 WS-EXP-DATE       PIC X(6).
+       01 WS-CURR-YYYYMM    PIC X(6).
+       01 WS-HOT-REASON     PIC X(1).
+
+       01 WS-CARD-PRODUCT   PIC X(4).
+       01 WS-DAILY-USED     PIC S9(11)V99 COMP-3.
+       01 WS-DAILY-DATE     PIC X(8).
+       01 WS-CURR-YYYYMMDD  PIC X(8).
+       01 WS-DAILY-LIMIT    PIC S9(11)V99 COMP-3.
+       01 WS-NEW-DAILY-USED PIC S9(11)V99 COMP-3.
+       01 WS-FX-RATE        PIC S9(7)V9(6) COMP-3.
+       01 WS-CAP-AMOUNT     PIC S9(11)V99 COMP-3.
+
+       LINKAGE SECTION.
+       COPY WSREQ.
        01 WS-RESP-CODE     PIC X(2).
 
        PROCEDURE DIVISION USING WS-REQ WS-RESP-CODE.
 
+      *> Negative file screening happens before the card is even
+      *> looked up in KARTU_ATM, so a reported lost/stolen card never
+      *> reaches CB-CORE-ONLINE for any transaction, including
+      *> balance inquiry.
            EXEC SQL
-              SELECT NO_REK
-              INTO :WS-NO-REK
+              SELECT REASON
+              INTO :WS-HOT-REASON
+              FROM HOTCARD
+              WHERE NO_KARTU = :WS-NO-KARTU
+           END-EXEC
+
+           IF SQLCODE = 0
+              IF WS-HOT-REASON = 'S'
+                 MOVE '43' TO WS-RESP-CODE
+              ELSE
+                 MOVE '41' TO WS-RESP-CODE
+              END-IF
+              GOBACK
+           END-IF
+
+           EXEC SQL
+              SELECT NO_REK, PVV, STATUS, ATTEMPT_CNT, EXP_DATE,
+                     CARD_PRODUCT, DAILY_USED, DAILY_USED_DATE
+              INTO :WS-NO-REK, :WS-CARD-PVV, :WS-CARD-STATUS,
+                   :WS-CARD-ATTEMPTS, :WS-EXP-DATE,
+                   :WS-CARD-PRODUCT, :WS-DAILY-USED, :WS-DAILY-DATE
               FROM KARTU_ATM
               WHERE NO_KARTU = :WS-NO-KARTU
-                AND PIN      = :WS-PIN
-                AND STATUS   = 'A'
            END-EXEC
 
            IF SQLCODE NOT = 0
@@ -29,10 +65,136 @@
               GOBACK
            END-IF
 
+           IF WS-CARD-STATUS = 'L'
+              MOVE '75' TO WS-RESP-CODE
+              GOBACK
+           END-IF
+
+           IF WS-CARD-STATUS NOT = 'A'
+              MOVE '55' TO WS-RESP-CODE
+              GOBACK
+           END-IF
+
+      *> EXP_DATE is stored as YYYYMM; a card is good through the
+      *> end of that month.
+           MOVE FUNCTION CURRENT-DATE(1:6) TO WS-CURR-YYYYMM
+           IF WS-EXP-DATE < WS-CURR-YYYYMM
+              MOVE '54' TO WS-RESP-CODE
+              GOBACK
+           END-IF
+
+      *> KARTU_ATM never stores a PIN a caller could compare against
+      *> in the clear, only its PVV; CB-PIN-VERIFY recovers the clear
+      *> PIN from WS-PIN-BLOCK only long enough to re-derive its PVV
+      *> and compare, inside its own paragraph, and hands back nothing
+      *> but the match flag.
+           CALL 'CB-PIN-VERIFY'
+             USING WS-NO-KARTU WS-PIN-BLOCK WS-CARD-PVV WS-PIN-MATCH
+
+           IF WS-PIN-MATCH NOT = 'Y'
+              ADD 1 TO WS-CARD-ATTEMPTS
+              IF WS-CARD-ATTEMPTS >= 3
+                 EXEC SQL
+                    UPDATE KARTU_ATM
+                    SET STATUS = 'L', ATTEMPT_CNT = :WS-CARD-ATTEMPTS
+                    WHERE NO_KARTU = :WS-NO-KARTU
+                 END-EXEC
+                 EXEC SQL COMMIT END-EXEC
+                 MOVE '75' TO WS-RESP-CODE
+              ELSE
+                 EXEC SQL
+                    UPDATE KARTU_ATM
+                    SET ATTEMPT_CNT = :WS-CARD-ATTEMPTS
+                    WHERE NO_KARTU = :WS-NO-KARTU
+                 END-EXEC
+                 EXEC SQL COMMIT END-EXEC
+                 MOVE '55' TO WS-RESP-CODE
+              END-IF
+              GOBACK
+           END-IF
+
+           IF WS-CARD-ATTEMPTS NOT = 0
+              EXEC SQL
+                 UPDATE KARTU_ATM
+                 SET ATTEMPT_CNT = 0
+                 WHERE NO_KARTU = :WS-NO-KARTU
+              END-EXEC
+              EXEC SQL COMMIT END-EXEC
+           END-IF
+
+      *> Daily withdrawal velocity check, per card product. Only cash
+      *> withdrawals count against the cap; DAILY_USED resets itself
+      *> the first time a card is used on a new business day. The cap
+      *> in PRODUCT_LIMIT is an IDR figure, so a withdrawal entered in
+      *> another currency is converted through FX_RATE_TABLE (the same
+      *> table CB-CORE-ONLINE itself converts against) before it is
+      *> compared, rather than accumulating raw foreign-currency units
+      *> against an IDR cap.
+           IF WS-TRX-CODE = '02'
+              MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURR-YYYYMMDD
+              IF WS-DAILY-DATE NOT = WS-CURR-YYYYMMDD
+                 MOVE 0 TO WS-DAILY-USED
+              END-IF
+
+              EXEC SQL
+                 SELECT DAILY_LIMIT
+                 INTO :WS-DAILY-LIMIT
+                 FROM PRODUCT_LIMIT
+                 WHERE PRODUCT_CODE = :WS-CARD-PRODUCT
+              END-EXEC
+
+              IF SQLCODE NOT = 0
+                 MOVE 0 TO WS-DAILY-LIMIT
+              END-IF
+
+              MOVE WS-AMOUNT TO WS-CAP-AMOUNT
+              IF WS-CURRENCY-CODE NOT = SPACES
+                 AND WS-CURRENCY-CODE NOT = 'IDR'
+                 EXEC SQL
+                    SELECT RATE_TO_BASE
+                    INTO :WS-FX-RATE
+                    FROM FX_RATE_TABLE
+                    WHERE CURRENCY_CODE = :WS-CURRENCY-CODE
+                 END-EXEC
+                 IF SQLCODE NOT = 0
+                    MOVE '97' TO WS-RESP-CODE
+                    GOBACK
+                 END-IF
+                 COMPUTE WS-CAP-AMOUNT ROUNDED =
+                    WS-AMOUNT * WS-FX-RATE
+              END-IF
+
+              COMPUTE WS-NEW-DAILY-USED = WS-DAILY-USED + WS-CAP-AMOUNT
+              IF WS-NEW-DAILY-USED > WS-DAILY-LIMIT
+                 MOVE '61' TO WS-RESP-CODE
+                 GOBACK
+              END-IF
+           END-IF
+
            CALL 'CB-CORE-ONLINE'
              USING WS-NO-REK
                    WS-TRX-CODE
                    WS-AMOUNT
+                   WS-NO-REK-DST
+                   WS-BILLER-CODE
+                   WS-BILL-NO
+                   WS-TERMINAL-ID
+                   WS-CHANNEL
+                   WS-DENOM-100K
+                   WS-DENOM-50K
+                   WS-DENOM-20K
+                   WS-DENOM-10K
+                   WS-CURRENCY-CODE
                    WS-RESP-CODE
 
+           IF WS-TRX-CODE = '02' AND WS-RESP-CODE = '00'
+              EXEC SQL
+                 UPDATE KARTU_ATM
+                 SET DAILY_USED = :WS-NEW-DAILY-USED,
+                     DAILY_USED_DATE = :WS-CURR-YYYYMMDD
+                 WHERE NO_KARTU = :WS-NO-KARTU
+              END-EXEC
+              EXEC SQL COMMIT END-EXEC
+           END-IF
+
            GOBACK.
