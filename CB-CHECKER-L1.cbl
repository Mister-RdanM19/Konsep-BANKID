@@ -5,9 +5,15 @@
        WORKING-STORAGE SECTION.
        EXEC SQL INCLUDE SQLCA END-EXEC.
 
-       01 WS-ID-TRX    PIC X(20).
-       01 WS-ACTION    PIC X(1).
-       01 WS-USER      PIC X(10).
+       01 WS-ID-TRX      PIC X(20).
+       01 WS-ACTION      PIC X(1).
+       01 WS-USER        PIC X(10).
+       01 WS-CHECKER1-ID PIC X(10).
+       01 WS-REASON      PIC X(60).
+       01 WS-MAKER-ID    PIC X(10).
+       01 WS-EVENT       PIC X(10).
+       01 WS-NOTIF-MSG   PIC X(60).
+       01 WS-UPD-OK      PIC X(1).
 
        PROCEDURE DIVISION.
            ACCEPT WS-ID-TRX
@@ -15,6 +21,27 @@
            ACCEPT WS-USER
 
            IF WS-ACTION = 'A'
+      *> Dual control: whoever cleared checker 1 on this item may not
+      *> also clear checker 2, so a single user can never push a
+      *> transfer through both approval levels alone.
+              EXEC SQL
+                 SELECT CHECKER1_ID
+                 INTO :WS-CHECKER1-ID
+                 FROM TRX_QUEUE
+                 WHERE ID_TRX = :WS-ID-TRX
+                   AND STATUS = 'C1'
+              END-EXEC
+
+              IF SQLCODE NOT = 0
+                 DISPLAY "REJECTED: ITEM NOT FOUND AT CHECKER1 STAGE"
+                 STOP RUN
+              END-IF
+
+              IF WS-CHECKER1-ID = WS-USER
+                 DISPLAY "REJECTED: CHECKER1 CANNOT ALSO BE CHECKER2"
+                 STOP RUN
+              END-IF
+
               EXEC SQL
                  UPDATE TRX_QUEUE
                  SET STATUS = 'C2',
@@ -22,15 +49,55 @@
                      UPDATED_TS = CURRENT TIMESTAMP
                  WHERE ID_TRX = :WS-ID-TRX
                    AND STATUS = 'C1'
+                   AND CHECKER1_ID <> :WS-USER
               END-EXEC
+              MOVE 'CHECKER2'  TO WS-EVENT
+              MOVE 'APPROVED AT CHECKER 2' TO WS-NOTIF-MSG
            ELSE
+              DISPLAY "REASON     : " WITH NO ADVANCING
+              ACCEPT WS-REASON
               EXEC SQL
                  UPDATE TRX_QUEUE
                  SET STATUS = 'R',
+                     REJECT_REASON = :WS-REASON,
                      UPDATED_TS = CURRENT TIMESTAMP
                  WHERE ID_TRX = :WS-ID-TRX
               END-EXEC
+              MOVE 'REJECTED' TO WS-EVENT
+              MOVE WS-REASON  TO WS-NOTIF-MSG
+           END-IF
+
+      *> A searched UPDATE matching zero rows still returns SQLCODE=0
+      *> (SQLCODE 100 only applies to singleton SELECT/FETCH
+      *> exhaustion), so SQLERRD(3) (rows processed) is what actually
+      *> proves a stale, already-processed, or mistyped ID_TRX did not
+      *> silently no-op; such an item must never be committed or
+      *> reported to the maker as having moved.
+           IF SQLCODE = 0 AND SQLERRD(3) > 0
+              MOVE 'Y' TO WS-UPD-OK
+           ELSE
+              MOVE 'N' TO WS-UPD-OK
+           END-IF
+
+           IF WS-UPD-OK = 'Y'
+              EXEC SQL COMMIT END-EXEC
+
+      *> Tell the maker their item cleared checker 2, ready for
+      *> CB-EXECUTOR, or was rejected.
+              EXEC SQL
+                 SELECT MAKER_ID
+                 INTO :WS-MAKER-ID
+                 FROM TRX_QUEUE
+                 WHERE ID_TRX = :WS-ID-TRX
+              END-EXEC
+
+              IF SQLCODE = 0
+                 CALL 'CB-NOTIFY'
+                   USING WS-MAKER-ID WS-ID-TRX WS-EVENT WS-NOTIF-MSG
+              END-IF
+           ELSE
+              EXEC SQL ROLLBACK END-EXEC
+              DISPLAY "REJECTED: ITEM NOT FOUND OR ALREADY PROCESSED"
            END-IF
 
-           EXEC SQL COMMIT END-EXEC
            STOP RUN.
