@@ -0,0 +1,212 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CB-PIN-CHANGE.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01 WS-NO-KARTU      PIC X(16).
+       01 WS-NO-REK        PIC X(6).
+       01 WS-CARD-STATUS   PIC X(1).
+       01 WS-CARD-ATTEMPTS PIC 9(1).
+       01 WS-CARD-PVV      PIC X(4).
+       01 WS-SALDO         PIC S9(13)V99 COMP-3.
+
+       01 WS-PIN-CLEAR      PIC X(4).
+       01 WS-PIN-CLEAR-PVV  PIC X(4).
+       01 WS-NEW-PIN-1      PIC X(4).
+       01 WS-NEW-PIN-2      PIC X(4).
+       01 WS-NEW-PIN-PVV    PIC X(4).
+
+       01 WS-RESP-CODE     PIC X(2).
+       01 WS-TRIES-LEFT    PIC 9(1).
+       01 WS-COMPLEX-OK    PIC X(1).
+       01 WS-NEW-PIN-TRIES PIC 9(1).
+       01 WS-TERMINAL-ID   PIC X(8) VALUE 'PINCHG01'.
+       01 WS-CHANNEL       PIC X(6) VALUE 'ATM'.
+       01 WS-NO-REF-TRX    PIC X(20) VALUE SPACES.
+
+      *> CB-AUDIT-LOG's AMOUNT/BEFORE_BAL/AFTER_BAL/ORIG_AMOUNT
+      *> parameters are COMP-3; a bare numeric literal argument is not,
+      *> so a PIN-change event (which moves no money) passes these
+      *> zeroed COMP-3 fields rather than the literal 0.
+       01 WS-ZERO-AMT      PIC S9(11)V99 COMP-3 VALUE 0.
+       01 WS-ZERO-BAL      PIC S9(13)V99 COMP-3 VALUE 0.
+
+      *> KARTU_ATM never stores a PIN comparable in the clear, only its
+      *> PVV; the current PIN entered here is verified by deriving its
+      *> PVV through CB-PIN-TO-PVV (the same routine CB-CARD-MAINT uses
+      *> at issuance) and comparing PVV to PVV. WS-PIN-CLEAR is still
+      *> scrubbed immediately after use.
+       PROCEDURE DIVISION.
+           DISPLAY "NO KARTU   : " WITH NO ADVANCING
+           ACCEPT WS-NO-KARTU
+
+           EXEC SQL
+              SELECT NO_REK, STATUS, ATTEMPT_CNT, PVV
+              INTO :WS-NO-REK, :WS-CARD-STATUS, :WS-CARD-ATTEMPTS,
+                   :WS-CARD-PVV
+              FROM KARTU_ATM
+              WHERE NO_KARTU = :WS-NO-KARTU
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+              MOVE '55' TO WS-RESP-CODE
+              DISPLAY "RESP CODE : " WS-RESP-CODE
+              STOP RUN
+           END-IF
+
+           IF WS-CARD-STATUS NOT = 'A'
+              MOVE '75' TO WS-RESP-CODE
+              DISPLAY "KARTU TIDAK AKTIF"
+              DISPLAY "RESP CODE : " WS-RESP-CODE
+              STOP RUN
+           END-IF
+
+           MOVE '55' TO WS-RESP-CODE
+           PERFORM UNTIL WS-RESP-CODE NOT = '55'
+                      OR WS-CARD-ATTEMPTS >= 3
+              DISPLAY "PIN LAMA   : " WITH NO ADVANCING
+              ACCEPT WS-PIN-CLEAR WITH NO ECHO
+
+              CALL 'CB-PIN-TO-PVV'
+                USING WS-NO-KARTU WS-PIN-CLEAR WS-PIN-CLEAR-PVV
+
+              IF WS-PIN-CLEAR-PVV = WS-CARD-PVV
+                 MOVE '00' TO WS-RESP-CODE
+              ELSE
+                 ADD 1 TO WS-CARD-ATTEMPTS
+                 IF WS-CARD-ATTEMPTS >= 3
+                    EXEC SQL
+                       UPDATE KARTU_ATM
+                       SET STATUS = 'L', ATTEMPT_CNT = :WS-CARD-ATTEMPTS
+                       WHERE NO_KARTU = :WS-NO-KARTU
+                    END-EXEC
+                    EXEC SQL COMMIT END-EXEC
+                    MOVE '75' TO WS-RESP-CODE
+                 ELSE
+                    EXEC SQL
+                       UPDATE KARTU_ATM
+                       SET ATTEMPT_CNT = :WS-CARD-ATTEMPTS
+                       WHERE NO_KARTU = :WS-NO-KARTU
+                    END-EXEC
+                    EXEC SQL COMMIT END-EXEC
+                    MOVE '55' TO WS-RESP-CODE
+                    COMPUTE WS-TRIES-LEFT = 3 - WS-CARD-ATTEMPTS
+                    DISPLAY "PIN SALAH, SISA PERCOBAAN : " WS-TRIES-LEFT
+                 END-IF
+              END-IF
+           END-PERFORM
+           MOVE SPACES TO WS-PIN-CLEAR
+           MOVE SPACES TO WS-PIN-CLEAR-PVV
+
+           IF WS-RESP-CODE NOT = '00'
+              IF WS-RESP-CODE = '75'
+                 DISPLAY "KARTU DITAHAN MESIN"
+                 CALL 'CB-AUDIT-LOG'
+                   USING WS-NO-REK 'PC' WS-ZERO-AMT WS-RESP-CODE
+                         WS-TERMINAL-ID WS-CHANNEL WS-ZERO-BAL
+                         WS-ZERO-BAL WS-NO-REF-TRX 'IDR' WS-ZERO-AMT
+              END-IF
+              DISPLAY "RESP CODE : " WS-RESP-CODE
+              STOP RUN
+           END-IF
+
+           IF WS-CARD-ATTEMPTS NOT = 0
+              EXEC SQL
+                 UPDATE KARTU_ATM SET ATTEMPT_CNT = 0
+                 WHERE NO_KARTU = :WS-NO-KARTU
+              END-EXEC
+              EXEC SQL COMMIT END-EXEC
+           END-IF
+
+           MOVE 'N' TO WS-COMPLEX-OK
+           MOVE 0 TO WS-NEW-PIN-TRIES
+           PERFORM UNTIL WS-COMPLEX-OK = 'Y' OR WS-NEW-PIN-TRIES >= 3
+              ADD 1 TO WS-NEW-PIN-TRIES
+              DISPLAY "PIN BARU        : " WITH NO ADVANCING
+              ACCEPT WS-NEW-PIN-1 WITH NO ECHO
+              DISPLAY "ULANGI PIN BARU : " WITH NO ADVANCING
+              ACCEPT WS-NEW-PIN-2 WITH NO ECHO
+
+              IF WS-NEW-PIN-1 NOT = WS-NEW-PIN-2
+                 DISPLAY "PIN BARU TIDAK SAMA, ULANGI"
+              ELSE
+                 PERFORM CHECK-PIN-COMPLEXITY
+                 IF WS-COMPLEX-OK NOT = 'Y'
+                    DISPLAY "PIN BARU TERLALU LEMAH, ULANGI"
+                 END-IF
+              END-IF
+           END-PERFORM
+
+           IF WS-COMPLEX-OK NOT = 'Y'
+              MOVE '96' TO WS-RESP-CODE
+              DISPLAY "GAGAL - PIN BARU TIDAK MEMENUHI SYARAT"
+              DISPLAY "RESP CODE : " WS-RESP-CODE
+              STOP RUN
+           END-IF
+
+           CALL 'CB-PIN-TO-PVV'
+             USING WS-NO-KARTU WS-NEW-PIN-1 WS-NEW-PIN-PVV
+
+           EXEC SQL
+              UPDATE KARTU_ATM
+              SET PVV = :WS-NEW-PIN-PVV
+              WHERE NO_KARTU = :WS-NO-KARTU
+           END-EXEC
+           EXEC SQL COMMIT END-EXEC
+           MOVE SPACES TO WS-NEW-PIN-1
+           MOVE SPACES TO WS-NEW-PIN-2
+           MOVE SPACES TO WS-NEW-PIN-PVV
+
+           EXEC SQL
+              SELECT SALDO INTO :WS-SALDO
+              FROM REKENING
+              WHERE NO_REK = :WS-NO-REK
+           END-EXEC
+
+           MOVE '00' TO WS-RESP-CODE
+           CALL 'CB-AUDIT-LOG'
+             USING WS-NO-REK 'PC' WS-ZERO-AMT WS-RESP-CODE
+                   WS-TERMINAL-ID WS-CHANNEL WS-SALDO WS-SALDO
+                   WS-NO-REF-TRX 'IDR' WS-ZERO-AMT
+
+           DISPLAY "PIN BERHASIL DIUBAH"
+           DISPLAY "RESP CODE : " WS-RESP-CODE
+           STOP RUN.
+
+      *> Rejects the two weak-PIN shapes fraud teams flag most often -
+      *> four identical digits and a run that is strictly ascending or
+      *> descending - plus reissuing the PIN that is being replaced.
+       CHECK-PIN-COMPLEXITY.
+           MOVE 'Y' TO WS-COMPLEX-OK
+
+           CALL 'CB-PIN-TO-PVV'
+             USING WS-NO-KARTU WS-NEW-PIN-1 WS-NEW-PIN-PVV
+           IF WS-NEW-PIN-PVV = WS-CARD-PVV
+              MOVE 'N' TO WS-COMPLEX-OK
+           END-IF
+
+           IF WS-NEW-PIN-1(1:1) = WS-NEW-PIN-1(2:1)
+              AND WS-NEW-PIN-1(1:1) = WS-NEW-PIN-1(3:1)
+              AND WS-NEW-PIN-1(1:1) = WS-NEW-PIN-1(4:1)
+              MOVE 'N' TO WS-COMPLEX-OK
+           END-IF
+
+           IF FUNCTION NUMVAL(WS-NEW-PIN-1(2:1)) =
+                 FUNCTION NUMVAL(WS-NEW-PIN-1(1:1)) + 1
+              AND FUNCTION NUMVAL(WS-NEW-PIN-1(3:1)) =
+                 FUNCTION NUMVAL(WS-NEW-PIN-1(2:1)) + 1
+              AND FUNCTION NUMVAL(WS-NEW-PIN-1(4:1)) =
+                 FUNCTION NUMVAL(WS-NEW-PIN-1(3:1)) + 1
+              MOVE 'N' TO WS-COMPLEX-OK
+           END-IF
+
+           IF FUNCTION NUMVAL(WS-NEW-PIN-1(2:1)) =
+                 FUNCTION NUMVAL(WS-NEW-PIN-1(1:1)) - 1
+              AND FUNCTION NUMVAL(WS-NEW-PIN-1(3:1)) =
+                 FUNCTION NUMVAL(WS-NEW-PIN-1(2:1)) - 1
+              AND FUNCTION NUMVAL(WS-NEW-PIN-1(4:1)) =
+                 FUNCTION NUMVAL(WS-NEW-PIN-1(3:1)) - 1
+              MOVE 'N' TO WS-COMPLEX-OK
+           END-IF.
