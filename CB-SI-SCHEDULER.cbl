@@ -0,0 +1,204 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CB-SI-SCHEDULER.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01 WS-RUN-DATE     PIC X(10).
+       01 WS-RUN-YYYY     PIC 9(4).
+       01 WS-RUN-MM       PIC 9(2).
+       01 WS-RUN-DD       PIC 9(2).
+       01 WS-RUN-INT      PIC 9(8).
+
+       01 WS-SI-ID        PIC X(10).
+       01 WS-NO-REK-SRC   PIC X(6).
+       01 WS-NO-REK-DST   PIC X(6).
+       01 WS-AMOUNT       PIC S9(11)V99 COMP-3.
+       01 WS-REF-NO       PIC X(20).
+       01 WS-FREQ         PIC X(1).
+      *> D=Daily, W=Weekly, M=Monthly.
+       01 WS-NEXT-RUN     PIC X(10).
+       01 WS-NEXT-INT     PIC 9(8).
+
+       01 WS-SALDO        PIC S9(13)V99 COMP-3.
+       01 WS-MIN-SALDO    PIC S9(13)V99 COMP-3.
+       01 WS-OD-LIMIT     PIC S9(13)V99 COMP-3.
+       01 WS-AVAIL-SALDO  PIC S9(13)V99 COMP-3.
+       01 WS-DAYS-IN-MONTH PIC 9(2).
+
+       01 WS-DUE-COUNT    PIC 9(7) VALUE 0.
+       01 WS-SKIP-COUNT   PIC 9(7) VALUE 0.
+
+      *> Runs once a day, finds every active standing instruction due
+      *> on or before today, and materializes it into TRX_QUEUE at
+      *> STATUS 'M' - the same maker-checker entry point CB-MAKER-ENTRY
+      *> and CB-CORE-ONLINE's own-bank transfer already use - so a
+      *> scheduled transfer is approved by a checker exactly like a
+      *> manually keyed one. NEXT_RUN_DATE is then rolled forward by
+      *> the instruction's own frequency so it is not picked up again
+      *> until its next cycle.
+       PROCEDURE DIVISION.
+           DISPLAY "RUN DATE (YYYY-MM-DD): " WITH NO ADVANCING
+           ACCEPT WS-RUN-DATE
+           MOVE WS-RUN-DATE(1:4) TO WS-RUN-YYYY
+           MOVE WS-RUN-DATE(6:2) TO WS-RUN-MM
+           MOVE WS-RUN-DATE(9:2) TO WS-RUN-DD
+           COMPUTE WS-RUN-INT =
+              WS-RUN-YYYY * 10000 + WS-RUN-MM * 100 + WS-RUN-DD
+
+           EXEC SQL
+              DECLARE SI-CUR CURSOR FOR
+              SELECT SI_ID, NO_REK_SRC, NO_REK_DST, AMOUNT, REF_NO,
+                     FREQ, NEXT_RUN_DATE
+              FROM STANDING_INSTRUCTION
+              WHERE STATUS = 'A'
+                AND NEXT_RUN_DATE <= :WS-RUN-DATE
+           END-EXEC
+
+           EXEC SQL OPEN SI-CUR END-EXEC
+
+           PERFORM UNTIL SQLCODE NOT = 0
+              EXEC SQL
+                 FETCH SI-CUR
+                 INTO :WS-SI-ID, :WS-NO-REK-SRC, :WS-NO-REK-DST,
+                      :WS-AMOUNT, :WS-REF-NO, :WS-FREQ, :WS-NEXT-RUN
+              END-EXEC
+
+              IF SQLCODE = 0
+                 PERFORM MATERIALIZE-ONE-SI
+              END-IF
+           END-PERFORM
+
+           EXEC SQL CLOSE SI-CUR END-EXEC
+
+           DISPLAY "STANDING INSTRUCTIONS QUEUED  : " WS-DUE-COUNT
+           DISPLAY "STANDING INSTRUCTIONS SKIPPED : " WS-SKIP-COUNT
+           STOP RUN.
+
+      *> A source account that can no longer support the transfer (or
+      *> no longer exists) is skipped for today rather than queuing a
+      *> transfer CB-EXECUTOR would only reject later; the instruction
+      *> stays active and is retried on its next scheduled run.
+       MATERIALIZE-ONE-SI.
+           EXEC SQL
+              SELECT SALDO, MIN_SALDO, OD_LIMIT
+              INTO :WS-SALDO, :WS-MIN-SALDO, :WS-OD-LIMIT
+              FROM REKENING
+              WHERE NO_REK = :WS-NO-REK-SRC
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+              ADD 1 TO WS-SKIP-COUNT
+           ELSE
+              COMPUTE WS-AVAIL-SALDO =
+                 WS-SALDO - WS-MIN-SALDO + WS-OD-LIMIT
+              IF WS-AMOUNT <= WS-AVAIL-SALDO
+                 PERFORM QUEUE-AND-ROLL-FORWARD
+              ELSE
+                 ADD 1 TO WS-SKIP-COUNT
+              END-IF
+           END-IF.
+
+       QUEUE-AND-ROLL-FORWARD.
+           EXEC SQL
+              INSERT INTO TRX_QUEUE
+              (ID_TRX, NO_REK_SRC, NO_REK_DST, AMOUNT, REF_NO,
+               STATUS, MAKER_ID, UPDATED_TS)
+              VALUES
+              (CURRENT TIMESTAMP, :WS-NO-REK-SRC, :WS-NO-REK-DST,
+               :WS-AMOUNT, :WS-REF-NO, 'M', 'SI-SCHEDULER',
+               CURRENT TIMESTAMP)
+           END-EXEC
+
+      *> NEXT_RUN_DATE only advances if the UPDATE actually lands; a
+      *> failure here (row locked, SI_ID vanished) rolls the whole
+      *> materialization back rather than leaving TRX_QUEUE holding an
+      *> entry the instruction will queue again tomorrow.
+           IF SQLCODE = 0
+              PERFORM ROLL-FORWARD-NEXT-RUN
+              EXEC SQL
+                 UPDATE STANDING_INSTRUCTION
+                 SET NEXT_RUN_DATE = :WS-NEXT-RUN
+                 WHERE SI_ID = :WS-SI-ID
+              END-EXEC
+              IF SQLCODE = 0
+                 EXEC SQL COMMIT END-EXEC
+                 ADD 1 TO WS-DUE-COUNT
+              ELSE
+                 EXEC SQL ROLLBACK END-EXEC
+                 ADD 1 TO WS-SKIP-COUNT
+              END-IF
+           ELSE
+              EXEC SQL ROLLBACK END-EXEC
+              ADD 1 TO WS-SKIP-COUNT
+           END-IF.
+
+      *> Rolled forward from the run date rather than the old
+      *> NEXT_RUN_DATE, so a scheduler run that is caught up late does
+      *> not cluster several missed cycles into one day. Day/week
+      *> carry a day count past the end of the current month into the
+      *> next (NORMALIZE-RUN-DAY); a monthly instruction instead steps
+      *> the month itself and clamps the day into range (CLAMP-RUN-
+      *> DAY), so an instruction anchored on day 29-31 lands on the
+      *> new month's last day instead of an invalid date.
+       ROLL-FORWARD-NEXT-RUN.
+           EVALUATE WS-FREQ
+             WHEN 'D'
+                ADD 1 TO WS-RUN-DD
+                PERFORM NORMALIZE-RUN-DAY
+             WHEN 'W'
+                ADD 7 TO WS-RUN-DD
+                PERFORM NORMALIZE-RUN-DAY
+             WHEN OTHER
+                ADD 1 TO WS-RUN-MM
+                IF WS-RUN-MM > 12
+                   MOVE 1 TO WS-RUN-MM
+                   ADD 1 TO WS-RUN-YYYY
+                END-IF
+                PERFORM CLAMP-RUN-DAY
+           END-EVALUATE
+
+           STRING WS-RUN-YYYY "-" WS-RUN-MM "-" WS-RUN-DD
+             DELIMITED BY SIZE INTO WS-NEXT-RUN.
+
+      *> Carries a day count past the end of the current calendar
+      *> month (leap years included) forward into the next, so a
+      *> daily/weekly schedule never drifts onto an invalid date such
+      *> as day 31 of a 30-day month or day 30 of February.
+       NORMALIZE-RUN-DAY.
+           PERFORM CALC-DAYS-IN-MONTH
+           PERFORM UNTIL WS-RUN-DD <= WS-DAYS-IN-MONTH
+              SUBTRACT WS-DAYS-IN-MONTH FROM WS-RUN-DD
+              ADD 1 TO WS-RUN-MM
+              IF WS-RUN-MM > 12
+                 MOVE 1 TO WS-RUN-MM
+                 ADD 1 TO WS-RUN-YYYY
+              END-IF
+              PERFORM CALC-DAYS-IN-MONTH
+           END-PERFORM.
+
+      *> A monthly instruction steps the month and, if the anchor day
+      *> does not exist in the new month, clamps down to that month's
+      *> last day rather than overflowing into the month after.
+       CLAMP-RUN-DAY.
+           PERFORM CALC-DAYS-IN-MONTH
+           IF WS-RUN-DD > WS-DAYS-IN-MONTH
+              MOVE WS-DAYS-IN-MONTH TO WS-RUN-DD
+           END-IF.
+
+       CALC-DAYS-IN-MONTH.
+           EVALUATE WS-RUN-MM
+             WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+                MOVE 31 TO WS-DAYS-IN-MONTH
+             WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                MOVE 30 TO WS-DAYS-IN-MONTH
+             WHEN OTHER
+                IF FUNCTION MOD(WS-RUN-YYYY, 400) = 0
+                   OR (FUNCTION MOD(WS-RUN-YYYY, 4) = 0
+                       AND FUNCTION MOD(WS-RUN-YYYY, 100) NOT = 0)
+                   MOVE 29 TO WS-DAYS-IN-MONTH
+                ELSE
+                   MOVE 28 TO WS-DAYS-IN-MONTH
+                END-IF
+           END-EVALUATE.
