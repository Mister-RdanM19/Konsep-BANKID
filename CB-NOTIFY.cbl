@@ -0,0 +1,35 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CB-NOTIFY.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       LINKAGE SECTION.
+       01 WS-MAKER-ID  PIC X(10).
+       01 WS-ID-TRX    PIC X(20).
+       01 WS-EVENT     PIC X(10).
+       01 WS-MESSAGE   PIC X(60).
+
+       PROCEDURE DIVISION USING
+            WS-MAKER-ID WS-ID-TRX WS-EVENT WS-MESSAGE.
+
+      *> Outbound notification for the maker who originated the
+      *> TRX_QUEUE item, written on every checker approve/reject
+      *> decision; a separate delivery job drains this queue rather
+      *> than the checker programs pushing to the maker directly.
+           EXEC SQL
+              INSERT INTO NOTIFICATION_QUEUE
+              (ID_NOTIF, MAKER_ID, ID_TRX, EVENT, MESSAGE, STATUS,
+               CREATED_TS)
+              VALUES
+              (CURRENT TIMESTAMP,
+               :WS-MAKER-ID,
+               :WS-ID-TRX,
+               :WS-EVENT,
+               :WS-MESSAGE,
+               'N',
+               CURRENT TIMESTAMP)
+           END-EXEC
+
+           GOBACK.
