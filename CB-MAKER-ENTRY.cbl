@@ -0,0 +1,43 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CB-MAKER-ENTRY.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01 WS-NO-REK-SRC PIC X(6).
+       01 WS-NO-REK-DST PIC X(6).
+       01 WS-AMOUNT     PIC S9(11)V99 COMP-3.
+       01 WS-REF-NO     PIC X(20).
+       01 WS-MAKER-ID   PIC X(10).
+
+       PROCEDURE DIVISION.
+           DISPLAY "REK SUMBER   : " WITH NO ADVANCING
+           ACCEPT WS-NO-REK-SRC
+           DISPLAY "REK TUJUAN   : " WITH NO ADVANCING
+           ACCEPT WS-NO-REK-DST
+           DISPLAY "JUMLAH       : " WITH NO ADVANCING
+           ACCEPT WS-AMOUNT
+           DISPLAY "REFERENSI    : " WITH NO ADVANCING
+           ACCEPT WS-REF-NO
+           DISPLAY "MAKER ID     : " WITH NO ADVANCING
+           ACCEPT WS-MAKER-ID
+
+      *> Mirrors the trx '04' INSERT CB-CORE-ONLINE already performs
+      *> for ATM-originated transfers, so every TRX_QUEUE row -
+      *> whichever channel keyed it - starts at STATUS 'M' and flows
+      *> through the same maker-checker chain into CB-EXECUTOR.
+           EXEC SQL
+              INSERT INTO TRX_QUEUE
+              (ID_TRX, NO_REK_SRC, NO_REK_DST, AMOUNT, REF_NO,
+               STATUS, MAKER_ID, UPDATED_TS)
+              VALUES
+              (CURRENT TIMESTAMP, :WS-NO-REK-SRC, :WS-NO-REK-DST,
+               :WS-AMOUNT, :WS-REF-NO, 'M', :WS-MAKER-ID,
+               CURRENT TIMESTAMP)
+           END-EXEC
+
+           EXEC SQL COMMIT END-EXEC
+
+           DISPLAY "TRANSFER REQUEST QUEUED FOR APPROVAL"
+           STOP RUN.
