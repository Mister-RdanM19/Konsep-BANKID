@@ -0,0 +1,81 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CB-PIN-ENCRYPT.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-PIN-FIELD     PIC X(16).
+       01 WS-PAN-FIELD     PIC X(16).
+       01 WS-CLEAR-BLOCK   PIC X(16).
+
+      *> Zone PIN key and XOR table stand in for an HSM translate
+      *> call; a real deployment swaps this paragraph for a CALL to
+      *> the bank's HSM and keeps the ISO-0 block format unchanged.
+       01 WS-ZONE-KEY      PIC X(16) VALUE "A5C3F1E7B9D24680".
+       01 WS-HEX-DIGITS    PIC X(16) VALUE "0123456789ABCDEF".
+       01 WS-XOR-TABLE.
+          05 PIC X(32) VALUE "0123456789ABCDEF1032547698BADCFE".
+          05 PIC X(32) VALUE "23016745AB89EFCD32107654BA98FEDC".
+          05 PIC X(32) VALUE "45670123CDEF89AB54761032DCFE98BA".
+          05 PIC X(32) VALUE "67452301EFCDAB8976543210FEDCBA98".
+          05 PIC X(32) VALUE "89ABCDEF0123456798BADCFE10325476".
+          05 PIC X(32) VALUE "AB89EFCD23016745BA98FEDC32107654".
+          05 PIC X(32) VALUE "CDEF89AB45670123DCFE98BA54761032".
+          05 PIC X(32) VALUE "EFCDAB8967452301FEDCBA9876543210".
+       01 WS-XOR-TABLE-R REDEFINES WS-XOR-TABLE PIC X(256).
+
+       01 WS-XOR-IN1       PIC X(16).
+       01 WS-XOR-IN2       PIC X(16).
+       01 WS-XOR-OUT       PIC X(16).
+       01 WS-IDX           PIC 9(2).
+       01 WS-A-VAL         PIC 9(2).
+       01 WS-B-VAL         PIC 9(2).
+       01 WS-TBL-POS       PIC 9(3).
+
+       LINKAGE SECTION.
+       01 WS-NO-KARTU      PIC X(16).
+       01 WS-PIN-CLEAR     PIC X(4).
+       01 WS-PIN-BLOCK     PIC X(16).
+
+       PROCEDURE DIVISION USING WS-NO-KARTU WS-PIN-CLEAR WS-PIN-BLOCK.
+
+           MOVE ALL 'F' TO WS-PIN-FIELD
+           MOVE '0' TO WS-PIN-FIELD(1:1)
+           MOVE '4' TO WS-PIN-FIELD(2:1)
+           MOVE WS-PIN-CLEAR TO WS-PIN-FIELD(3:4)
+
+           MOVE ZEROS TO WS-PAN-FIELD
+           MOVE WS-NO-KARTU(4:12) TO WS-PAN-FIELD(5:12)
+
+           MOVE WS-PIN-FIELD TO WS-XOR-IN1
+           MOVE WS-PAN-FIELD TO WS-XOR-IN2
+           PERFORM XOR-HEX-STRINGS
+           MOVE WS-XOR-OUT TO WS-CLEAR-BLOCK
+
+           MOVE WS-CLEAR-BLOCK TO WS-XOR-IN1
+           MOVE WS-ZONE-KEY TO WS-XOR-IN2
+           PERFORM XOR-HEX-STRINGS
+           MOVE WS-XOR-OUT TO WS-PIN-BLOCK
+
+           GOBACK.
+
+       XOR-HEX-STRINGS.
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 16
+              PERFORM FIND-NIBBLE-A
+              PERFORM FIND-NIBBLE-B
+              COMPUTE WS-TBL-POS = (WS-A-VAL * 16) + WS-B-VAL + 1
+              MOVE WS-XOR-TABLE-R(WS-TBL-POS:1) TO WS-XOR-OUT(WS-IDX:1)
+           END-PERFORM.
+
+       FIND-NIBBLE-A.
+           MOVE 0 TO WS-A-VAL
+           PERFORM UNTIL WS-HEX-DIGITS(WS-A-VAL + 1:1)
+                         = WS-XOR-IN1(WS-IDX:1)
+              ADD 1 TO WS-A-VAL
+           END-PERFORM.
+
+       FIND-NIBBLE-B.
+           MOVE 0 TO WS-B-VAL
+           PERFORM UNTIL WS-HEX-DIGITS(WS-B-VAL + 1:1)
+                         = WS-XOR-IN2(WS-IDX:1)
+              ADD 1 TO WS-B-VAL
+           END-PERFORM.
