@@ -0,0 +1,123 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CB-AUDIT-RPT.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01 WS-BUS-DATE     PIC X(10).
+       01 WS-TS-START     PIC X(19).
+       01 WS-TS-END       PIC X(19).
+
+       01 WS-NO-REK       PIC X(6).
+       01 WS-TRX-CODE     PIC X(2).
+       01 WS-RESP-CODE    PIC X(2).
+       01 WS-AMOUNT       PIC S9(11)V99 COMP-3.
+
+       01 WS-PREV-NO-REK   PIC X(6) VALUE SPACES.
+       01 WS-PREV-TRX-CODE PIC X(2) VALUE SPACES.
+       01 WS-FIRST-ROW      PIC X(1) VALUE 'Y'.
+       01 WS-GRP-COUNT      PIC 9(7) VALUE 0.
+       01 WS-GRP-AMOUNT     PIC S9(13)V99 VALUE 0.
+       01 WS-TOTAL-COUNT    PIC 9(7) VALUE 0.
+       01 WS-TOTAL-AMOUNT   PIC S9(13)V99 VALUE 0.
+
+       01 WS-RESP-IDX      PIC 9(2).
+       01 WS-RESP-TBL-CNT  PIC 9(2) VALUE 0.
+       01 WS-RESP-FOUND    PIC X(1).
+       01 WS-RESP-TABLE.
+          05 WS-RESP-ENTRY OCCURS 20 TIMES.
+             10 WS-RESP-TBL-CODE  PIC X(2).
+             10 WS-RESP-TBL-CNT2  PIC 9(7).
+
+       PROCEDURE DIVISION.
+           DISPLAY "BUSINESS DATE (YYYY-MM-DD): " WITH NO ADVANCING
+           ACCEPT WS-BUS-DATE
+
+           STRING WS-BUS-DATE " 00:00:00" DELIMITED BY SIZE
+             INTO WS-TS-START
+           STRING WS-BUS-DATE " 23:59:59" DELIMITED BY SIZE
+             INTO WS-TS-END
+
+           DISPLAY "==================================================="
+           DISPLAY "DAILY AUDIT TRAIL REGISTER - " WS-BUS-DATE
+           DISPLAY "==================================================="
+
+           EXEC SQL
+              DECLARE RPT-CUR CURSOR FOR
+              SELECT NO_REK, TRX_CODE, RESP_CODE, AMOUNT
+              FROM AUDIT_LOG
+              WHERE WAKTU BETWEEN :WS-TS-START AND :WS-TS-END
+              ORDER BY NO_REK, TRX_CODE
+           END-EXEC
+
+           EXEC SQL OPEN RPT-CUR END-EXEC
+
+           PERFORM UNTIL SQLCODE NOT = 0
+              EXEC SQL
+                 FETCH RPT-CUR
+                 INTO :WS-NO-REK, :WS-TRX-CODE, :WS-RESP-CODE,
+                      :WS-AMOUNT
+              END-EXEC
+
+              IF SQLCODE = 0
+                 IF WS-FIRST-ROW = 'N'
+                    AND (WS-NO-REK NOT = WS-PREV-NO-REK
+                         OR WS-TRX-CODE NOT = WS-PREV-TRX-CODE)
+                    PERFORM PRINT-GROUP-LINE
+                 END-IF
+
+                 MOVE WS-NO-REK   TO WS-PREV-NO-REK
+                 MOVE WS-TRX-CODE TO WS-PREV-TRX-CODE
+                 MOVE 'N'         TO WS-FIRST-ROW
+                 ADD 1 TO WS-GRP-COUNT
+                 ADD WS-AMOUNT TO WS-GRP-AMOUNT
+                 ADD 1 TO WS-TOTAL-COUNT
+                 ADD WS-AMOUNT TO WS-TOTAL-AMOUNT
+                 PERFORM TALLY-RESP-CODE
+              END-IF
+           END-PERFORM
+
+           EXEC SQL CLOSE RPT-CUR END-EXEC
+
+           IF WS-FIRST-ROW = 'N'
+              PERFORM PRINT-GROUP-LINE
+           END-IF
+
+           DISPLAY "---------------------------------------------------"
+           DISPLAY "TOTAL TRX COUNT : " WS-TOTAL-COUNT
+           DISPLAY "TOTAL AMOUNT    : " WS-TOTAL-AMOUNT
+           DISPLAY "---------------------------------------------------"
+           DISPLAY "RESPONSE CODE BREAKDOWN"
+           PERFORM VARYING WS-RESP-IDX FROM 1 BY 1
+                   UNTIL WS-RESP-IDX > WS-RESP-TBL-CNT
+              DISPLAY "  " WS-RESP-TBL-CODE(WS-RESP-IDX)
+                      " : " WS-RESP-TBL-CNT2(WS-RESP-IDX)
+           END-PERFORM
+           DISPLAY "==================================================="
+
+           STOP RUN.
+
+       PRINT-GROUP-LINE.
+           DISPLAY "NO_REK " WS-PREV-NO-REK
+                   "  TRX " WS-PREV-TRX-CODE
+                   "  COUNT " WS-GRP-COUNT
+                   "  AMOUNT " WS-GRP-AMOUNT
+           MOVE 0 TO WS-GRP-COUNT
+           MOVE 0 TO WS-GRP-AMOUNT.
+
+       TALLY-RESP-CODE.
+           MOVE 'N' TO WS-RESP-FOUND
+           PERFORM VARYING WS-RESP-IDX FROM 1 BY 1
+                   UNTIL WS-RESP-IDX > WS-RESP-TBL-CNT
+              IF WS-RESP-TBL-CODE(WS-RESP-IDX) = WS-RESP-CODE
+                 ADD 1 TO WS-RESP-TBL-CNT2(WS-RESP-IDX)
+                 MOVE 'Y' TO WS-RESP-FOUND
+              END-IF
+           END-PERFORM
+
+           IF WS-RESP-FOUND = 'N' AND WS-RESP-TBL-CNT < 20
+              ADD 1 TO WS-RESP-TBL-CNT
+              MOVE WS-RESP-CODE TO WS-RESP-TBL-CODE(WS-RESP-TBL-CNT)
+              MOVE 1 TO WS-RESP-TBL-CNT2(WS-RESP-TBL-CNT)
+           END-IF.
