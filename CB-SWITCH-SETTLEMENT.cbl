@@ -0,0 +1,170 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CB-SWITCH-SETTLEMENT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SETTLE-FILE ASSIGN TO WS-SETTLE-PATH
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-SETTLE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SETTLE-FILE.
+       01  SETTLE-RECORD.
+           05 SETTLE-ID-TRX  PIC X(20).
+           05 SETTLE-AMOUNT  PIC 9(11)V99.
+           05 SETTLE-RESP    PIC X(2).
+
+       WORKING-STORAGE SECTION.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01 WS-SETTLE-PATH   PIC X(200).
+       01 WS-SETTLE-STATUS PIC X(2).
+       01 WS-BUS-DATE      PIC X(10).
+       01 WS-TS-START      PIC X(19).
+       01 WS-TS-END        PIC X(19).
+       01 WS-EOF           PIC X(1) VALUE 'N'.
+
+       01 WS-OUR-AMOUNT PIC S9(11)V99 COMP-3.
+       01 WS-OUR-RESP   PIC X(2).
+       01 WS-DISPUTE-REASON PIC X(40).
+       01 WS-MATCH-COUNT    PIC 9(7) VALUE 0.
+       01 WS-DISPUTE-COUNT  PIC 9(7) VALUE 0.
+       01 WS-ONLY-OURS-COUNT PIC 9(7) VALUE 0.
+
+      *> Every settlement-file row is matched against our own AUDIT_LOG
+      *> by ID_TRX (the reference the network echoes back), with the
+      *> matched side marked SETTLED so a second pass can find our own
+      *> AUDIT_LOG rows that never made it back from the network at
+      *> all - exactly the timeout scenario that debits the customer
+      *> here but never reaches the other bank.
+       PROCEDURE DIVISION.
+           DISPLAY "SETTLEMENT FILE PATH             : "
+                   WITH NO ADVANCING
+           ACCEPT WS-SETTLE-PATH
+           DISPLAY "BUSINESS DATE (YYYY-MM-DD)       : "
+                   WITH NO ADVANCING
+           ACCEPT WS-BUS-DATE
+
+           STRING WS-BUS-DATE " 00:00:00" DELIMITED BY SIZE
+             INTO WS-TS-START
+           STRING WS-BUS-DATE " 23:59:59" DELIMITED BY SIZE
+             INTO WS-TS-END
+
+           OPEN INPUT SETTLE-FILE
+           IF WS-SETTLE-STATUS NOT = "00"
+              DISPLAY "CANNOT OPEN SETTLEMENT FILE, STATUS "
+                      WS-SETTLE-STATUS
+              STOP RUN
+           END-IF
+
+           PERFORM UNTIL WS-EOF = 'Y'
+              READ SETTLE-FILE
+                 AT END MOVE 'Y' TO WS-EOF
+              END-READ
+
+              IF WS-EOF NOT = 'Y'
+                 PERFORM MATCH-AGAINST-AUDIT-LOG
+              END-IF
+           END-PERFORM
+
+           CLOSE SETTLE-FILE
+
+           PERFORM FIND-UNSETTLED-OUR-SIDE
+
+           DISPLAY "==================================================="
+           DISPLAY "INTERCHANGE SETTLEMENT RECONCILIATION - "
+                   WS-BUS-DATE
+           DISPLAY "MATCHED             : " WS-MATCH-COUNT
+           DISPLAY "DISPUTES (MISMATCH) : " WS-DISPUTE-COUNT
+           DISPLAY "ON OUR SIDE ONLY    : " WS-ONLY-OURS-COUNT
+           DISPLAY "==================================================="
+
+           EXEC SQL COMMIT END-EXEC
+           STOP RUN.
+
+       MATCH-AGAINST-AUDIT-LOG.
+           EXEC SQL
+              SELECT AMOUNT, RESP_CODE
+              INTO :WS-OUR-AMOUNT, :WS-OUR-RESP
+              FROM AUDIT_LOG
+              WHERE ID_TRX = :SETTLE-ID-TRX
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+              MOVE 'ON NETWORK, NOT IN OUR AUDIT_LOG'
+                TO WS-DISPUTE-REASON
+              PERFORM RAISE-DISPUTE
+           ELSE
+              IF WS-OUR-AMOUNT NOT = SETTLE-AMOUNT
+                 MOVE 'AMOUNT MISMATCH' TO WS-DISPUTE-REASON
+                 PERFORM RAISE-DISPUTE
+              ELSE
+                 IF WS-OUR-RESP NOT = SETTLE-RESP
+                    MOVE 'RESPONSE CODE MISMATCH' TO WS-DISPUTE-REASON
+                    PERFORM RAISE-DISPUTE
+                 ELSE
+                    EXEC SQL
+                       UPDATE AUDIT_LOG
+                       SET SETTLED = 'Y'
+                       WHERE ID_TRX = :SETTLE-ID-TRX
+                    END-EXEC
+                    ADD 1 TO WS-MATCH-COUNT
+                 END-IF
+              END-IF
+           END-IF.
+
+      *> An AUDIT_LOG row from this business date that never got
+      *> marked SETTLED never appeared on the network's file at all -
+      *> the case where our side debited the customer but the
+      *> settlement never came back.
+      *> RAISE-DISPUTE marks every disputed ID_TRX SETTLED = 'D', so a
+      *> row that mismatched (and was already counted and disputed by
+      *> MATCH-AGAINST-AUDIT-LOG) is excluded here by SETTLED IS NULL
+      *> rather than re-caught and disputed a second time under the
+      *> wrong "not on network file" reason.
+       FIND-UNSETTLED-OUR-SIDE.
+           EXEC SQL
+              SELECT COUNT(*)
+              INTO :WS-ONLY-OURS-COUNT
+              FROM AUDIT_LOG
+              WHERE WAKTU BETWEEN :WS-TS-START AND :WS-TS-END
+                AND RESP_CODE = '00'
+                AND SETTLED IS NULL
+           END-EXEC
+
+           EXEC SQL
+              INSERT INTO SETTLEMENT_DISPUTE
+              (ID_TRX, BUS_DATE, DISPUTE_REASON, CREATED_TS)
+              SELECT ID_TRX, :WS-BUS-DATE,
+                     'IN OUR AUDIT_LOG, NOT ON NETWORK FILE',
+                     CURRENT TIMESTAMP
+              FROM AUDIT_LOG
+              WHERE WAKTU BETWEEN :WS-TS-START AND :WS-TS-END
+                AND RESP_CODE = '00'
+                AND SETTLED IS NULL
+           END-EXEC.
+
+      *> Marks the disputed row SETTLED = 'D' (distinct from the 'Y'
+      *> MATCH-AGAINST-AUDIT-LOG sets on a clean match) so a mismatched
+      *> row - present on the network file but wrong on amount or resp
+      *> code - is not also picked up by FIND-UNSETTLED-OUR-SIDE as if
+      *> it had never reached the network at all. A network row with
+      *> no AUDIT_LOG match at all leaves this UPDATE matching zero
+      *> rows, which is harmless.
+       RAISE-DISPUTE.
+           ADD 1 TO WS-DISPUTE-COUNT
+           EXEC SQL
+              INSERT INTO SETTLEMENT_DISPUTE
+              (ID_TRX, BUS_DATE, DISPUTE_REASON, CREATED_TS)
+              VALUES
+              (:SETTLE-ID-TRX, :WS-BUS-DATE, :WS-DISPUTE-REASON,
+               CURRENT TIMESTAMP)
+           END-EXEC
+
+           EXEC SQL
+              UPDATE AUDIT_LOG
+              SET SETTLED = 'D'
+              WHERE ID_TRX = :SETTLE-ID-TRX
+           END-EXEC.
