@@ -0,0 +1,162 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CB-GL-RECON.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01 WS-BUS-DATE   PIC X(10).
+       01 WS-PRIOR-DATE PIC X(10).
+       01 WS-TS-START   PIC X(19).
+       01 WS-TS-END     PIC X(19).
+
+       01 WS-WITHDRAWAL-TOTAL PIC S9(13)V99 COMP-3 VALUE 0.
+       01 WS-CDM-TOTAL        PIC S9(13)V99 COMP-3 VALUE 0.
+       01 WS-FEE-TOTAL        PIC S9(13)V99 COMP-3 VALUE 0.
+       01 WS-BILLPAY-TOTAL    PIC S9(13)V99 COMP-3 VALUE 0.
+       01 WS-INTEREST-TOTAL   PIC S9(13)V99 COMP-3 VALUE 0.
+       01 WS-REVERSAL-NET     PIC S9(13)V99 COMP-3 VALUE 0.
+       01 WS-TRANSFER-COUNT   PIC 9(7) VALUE 0.
+       01 WS-TRANSFER-TOTAL   PIC S9(15)V99 COMP-3 VALUE 0.
+
+       01 WS-EXPECTED-NET   PIC S9(15)V99 COMP-3 VALUE 0.
+       01 WS-PRIOR-TOTAL    PIC S9(15)V99 COMP-3.
+       01 WS-CURRENT-TOTAL  PIC S9(15)V99 COMP-3.
+       01 WS-ACTUAL-CHANGE  PIC S9(15)V99 COMP-3.
+       01 WS-VARIANCE       PIC S9(15)V99 COMP-3.
+
+      *> The control figure is the day's actual change in
+      *> SUM(REKENING.SALDO) against what AUDIT_LOG/CDM_TRX/TRX_QUEUE
+      *> say should have moved. Own-bank transfers debit and credit
+      *> different accounts for the same amount, so they self-cancel
+      *> and are reported as a diagnostic count/total only - they are
+      *> not added into WS-EXPECTED-NET.
+       PROCEDURE DIVISION.
+           DISPLAY "BUSINESS DATE (YYYY-MM-DD)       : "
+                   WITH NO ADVANCING
+           ACCEPT WS-BUS-DATE
+           DISPLAY "PRIOR BUSINESS DATE (YYYY-MM-DD) : "
+                   WITH NO ADVANCING
+           ACCEPT WS-PRIOR-DATE
+
+           STRING WS-BUS-DATE " 00:00:00" DELIMITED BY SIZE
+             INTO WS-TS-START
+           STRING WS-BUS-DATE " 23:59:59" DELIMITED BY SIZE
+             INTO WS-TS-END
+
+           EXEC SQL
+              SELECT COALESCE(SUM(AMOUNT), 0)
+              INTO :WS-WITHDRAWAL-TOTAL
+              FROM AUDIT_LOG
+              WHERE TRX_CODE = '02' AND RESP_CODE = '00'
+                AND WAKTU BETWEEN :WS-TS-START AND :WS-TS-END
+           END-EXEC
+
+           EXEC SQL
+              SELECT COALESCE(SUM(JUMLAH), 0)
+              INTO :WS-CDM-TOTAL
+              FROM CDM_TRX
+              WHERE WAKTU BETWEEN :WS-TS-START AND :WS-TS-END
+           END-EXEC
+
+           EXEC SQL
+              SELECT COALESCE(SUM(AMOUNT), 0)
+              INTO :WS-FEE-TOTAL
+              FROM AUDIT_LOG
+              WHERE TRX_CODE = 'FE'
+                AND WAKTU BETWEEN :WS-TS-START AND :WS-TS-END
+           END-EXEC
+
+           EXEC SQL
+              SELECT COALESCE(SUM(AMOUNT), 0)
+              INTO :WS-BILLPAY-TOTAL
+              FROM AUDIT_LOG
+              WHERE TRX_CODE = '05' AND RESP_CODE = '00'
+                AND WAKTU BETWEEN :WS-TS-START AND :WS-TS-END
+           END-EXEC
+
+           EXEC SQL
+              SELECT COALESCE(SUM(AMOUNT), 0)
+              INTO :WS-INTEREST-TOTAL
+              FROM AUDIT_LOG
+              WHERE TRX_CODE = 'IN'
+                AND WAKTU BETWEEN :WS-TS-START AND :WS-TS-END
+           END-EXEC
+
+           EXEC SQL
+              SELECT COALESCE(SUM(AFTER_BAL - BEFORE_BAL), 0)
+              INTO :WS-REVERSAL-NET
+              FROM AUDIT_LOG
+              WHERE TRX_CODE = 'RV'
+                AND WAKTU BETWEEN :WS-TS-START AND :WS-TS-END
+           END-EXEC
+
+           EXEC SQL
+              SELECT COUNT(*), COALESCE(SUM(AMOUNT), 0)
+              INTO :WS-TRANSFER-COUNT, :WS-TRANSFER-TOTAL
+              FROM TRX_QUEUE
+              WHERE STATUS = 'S'
+                AND UPDATED_TS BETWEEN :WS-TS-START AND :WS-TS-END
+           END-EXEC
+
+           COMPUTE WS-EXPECTED-NET =
+              WS-CDM-TOTAL - WS-WITHDRAWAL-TOTAL - WS-FEE-TOTAL
+              - WS-BILLPAY-TOTAL + WS-INTEREST-TOTAL + WS-REVERSAL-NET
+
+           EXEC SQL
+              SELECT TOTAL_SALDO
+              INTO :WS-PRIOR-TOTAL
+              FROM GL_BALANCE_CTL
+              WHERE BUS_DATE = :WS-PRIOR-DATE
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+              DISPLAY "NO PRIOR-DAY SNAPSHOT FOR " WS-PRIOR-DATE
+                      " - CANNOT PROVE OUT, RUN ABORTED"
+              STOP RUN
+           END-IF
+
+           EXEC SQL
+              SELECT SUM(SALDO)
+              INTO :WS-CURRENT-TOTAL
+              FROM REKENING
+           END-EXEC
+
+           COMPUTE WS-ACTUAL-CHANGE = WS-CURRENT-TOTAL - WS-PRIOR-TOTAL
+           COMPUTE WS-VARIANCE = WS-ACTUAL-CHANGE - WS-EXPECTED-NET
+
+           DISPLAY "==================================================="
+           DISPLAY "GL RECONCILIATION - " WS-BUS-DATE
+           DISPLAY "==================================================="
+           DISPLAY "WITHDRAWALS        : " WS-WITHDRAWAL-TOTAL
+           DISPLAY "CDM DEPOSITS        : " WS-CDM-TOTAL
+           DISPLAY "FEES                : " WS-FEE-TOTAL
+           DISPLAY "BILL PAYMENTS       : " WS-BILLPAY-TOTAL
+           DISPLAY "INTEREST POSTED     : " WS-INTEREST-TOTAL
+           DISPLAY "REVERSALS (NET)     : " WS-REVERSAL-NET
+           DISPLAY "TRANSFERS EXECUTED  : " WS-TRANSFER-COUNT
+                   " FOR " WS-TRANSFER-TOTAL " (SELF-CANCELING)"
+           DISPLAY "---------------------------------------------------"
+           DISPLAY "EXPECTED NET CHANGE : " WS-EXPECTED-NET
+           DISPLAY "ACTUAL SALDO CHANGE : " WS-ACTUAL-CHANGE
+           DISPLAY "VARIANCE            : " WS-VARIANCE
+           DISPLAY "==================================================="
+
+           IF WS-VARIANCE NOT = 0
+              EXEC SQL
+                 INSERT INTO GL_SUSPENSE
+                 (ID_SUSPENSE, BUS_DATE, VARIANCE_AMOUNT, CREATED_TS)
+                 VALUES
+                 (CURRENT TIMESTAMP, :WS-BUS-DATE, :WS-VARIANCE,
+                  CURRENT TIMESTAMP)
+              END-EXEC
+              DISPLAY "OUT OF BALANCE - FLAGGED TO GL_SUSPENSE"
+           END-IF
+
+           EXEC SQL
+              INSERT INTO GL_BALANCE_CTL (BUS_DATE, TOTAL_SALDO)
+              VALUES (:WS-BUS-DATE, :WS-CURRENT-TOTAL)
+           END-EXEC
+
+           EXEC SQL COMMIT END-EXEC
+           STOP RUN.
