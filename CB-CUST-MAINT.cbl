@@ -0,0 +1,144 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CB-CUST-MAINT.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01 WS-ACTION     PIC X(1).
+      *> C=Create customer, U=Update customer, L=Link REKENING to
+      *> a customer, E=Exposure inquiry across a customer's accounts.
+       01 WS-CUST-ID    PIC X(20).
+       01 WS-NAME       PIC X(40).
+       01 WS-ADDRESS    PIC X(60).
+       01 WS-ID-NUMBER  PIC X(20).
+       01 WS-KYC-STATUS PIC X(1).
+       01 WS-NO-REK     PIC X(6).
+       01 WS-EXPOSURE   PIC S9(15)V99 COMP-3.
+
+       PROCEDURE DIVISION.
+           DISPLAY "ACTION (C=CREATE, U=UPDATE, L=LINK ACCT, "
+                   "E=EXPOSURE): " WITH NO ADVANCING
+           ACCEPT WS-ACTION
+
+           EVALUATE WS-ACTION
+             WHEN 'C'
+                PERFORM CREATE-CUSTOMER
+             WHEN 'U'
+                PERFORM UPDATE-CUSTOMER
+             WHEN 'L'
+                PERFORM LINK-ACCOUNT
+             WHEN 'E'
+                PERFORM SHOW-EXPOSURE
+             WHEN OTHER
+                DISPLAY "INVALID ACTION"
+           END-EVALUATE
+
+           STOP RUN.
+
+      *> CUST_ID is a surrogate key, generated the same way TRX_QUEUE
+      *> and CDM_TRX generate theirs, so an account has somewhere to
+      *> point back to for KYC and customer-level reporting instead of
+      *> NO_REK being the only identity in the system.
+       CREATE-CUSTOMER.
+           DISPLAY "NAME       : " WITH NO ADVANCING
+           ACCEPT WS-NAME
+           DISPLAY "ADDRESS    : " WITH NO ADVANCING
+           ACCEPT WS-ADDRESS
+           DISPLAY "ID NUMBER  : " WITH NO ADVANCING
+           ACCEPT WS-ID-NUMBER
+           DISPLAY "KYC STATUS (V=VERIFIED, P=PENDING): "
+                   WITH NO ADVANCING
+           ACCEPT WS-KYC-STATUS
+
+           EXEC SQL
+              INSERT INTO CUST_MASTER
+              (CUST_ID, CUST_NAME, ADDRESS, ID_NUMBER, KYC_STATUS,
+               CREATED_TS)
+              VALUES
+              (CURRENT TIMESTAMP, :WS-NAME, :WS-ADDRESS,
+               :WS-ID-NUMBER, :WS-KYC-STATUS, CURRENT TIMESTAMP)
+           END-EXEC
+
+      *> The CUST_ID CURRENT TIMESTAMP just generated is never handed
+      *> back any other way, and UPDATE-CUSTOMER/LINK-ACCOUNT/
+      *> SHOW-EXPOSURE all require the operator to key it back in -
+      *> so it is read back here and displayed before the customer
+      *> record is usable for anything else.
+           EXEC SQL
+              SELECT MAX(CUST_ID) INTO :WS-CUST-ID
+              FROM CUST_MASTER
+              WHERE ID_NUMBER = :WS-ID-NUMBER
+           END-EXEC
+
+           EXEC SQL COMMIT END-EXEC
+           DISPLAY "CUSTOMER CREATED - CUST ID : " WS-CUST-ID.
+
+       UPDATE-CUSTOMER.
+           DISPLAY "CUST ID    : " WITH NO ADVANCING
+           ACCEPT WS-CUST-ID
+           DISPLAY "NAME       : " WITH NO ADVANCING
+           ACCEPT WS-NAME
+           DISPLAY "ADDRESS    : " WITH NO ADVANCING
+           ACCEPT WS-ADDRESS
+           DISPLAY "KYC STATUS (V=VERIFIED, P=PENDING): "
+                   WITH NO ADVANCING
+           ACCEPT WS-KYC-STATUS
+
+           EXEC SQL
+              UPDATE CUST_MASTER
+              SET CUST_NAME = :WS-NAME,
+                  ADDRESS = :WS-ADDRESS,
+                  KYC_STATUS = :WS-KYC-STATUS,
+                  UPDATED_TS = CURRENT TIMESTAMP
+              WHERE CUST_ID = :WS-CUST-ID
+           END-EXEC
+
+      *> A searched UPDATE matching zero rows still returns SQLCODE=0,
+      *> so SQLERRD(3) (rows processed) is what actually proves the
+      *> customer existed.
+           IF SQLCODE = 0 AND SQLERRD(3) > 0
+              EXEC SQL COMMIT END-EXEC
+              DISPLAY "CUSTOMER UPDATED"
+           ELSE
+              EXEC SQL ROLLBACK END-EXEC
+              DISPLAY "UPDATE FAILED: CUSTOMER NOT FOUND"
+           END-IF.
+
+       LINK-ACCOUNT.
+           DISPLAY "NO_REK     : " WITH NO ADVANCING
+           ACCEPT WS-NO-REK
+           DISPLAY "CUST ID    : " WITH NO ADVANCING
+           ACCEPT WS-CUST-ID
+
+           EXEC SQL
+              UPDATE REKENING
+              SET CUST_ID = :WS-CUST-ID
+              WHERE NO_REK = :WS-NO-REK
+           END-EXEC
+
+           IF SQLCODE = 0 AND SQLERRD(3) > 0
+              EXEC SQL COMMIT END-EXEC
+              DISPLAY "ACCOUNT LINKED TO CUSTOMER"
+           ELSE
+              EXEC SQL ROLLBACK END-EXEC
+              DISPLAY "LINK FAILED: ACCOUNT NOT FOUND"
+           END-IF.
+
+       SHOW-EXPOSURE.
+           DISPLAY "CUST ID    : " WITH NO ADVANCING
+           ACCEPT WS-CUST-ID
+
+           EXEC SQL
+              SELECT SUM(SALDO)
+              INTO :WS-EXPOSURE
+              FROM REKENING
+              WHERE CUST_ID = :WS-CUST-ID
+           END-EXEC
+
+           IF SQLCODE = 0
+              DISPLAY "TOTAL EXPOSURE FOR " WS-CUST-ID
+                      " : " WS-EXPOSURE
+           ELSE
+              DISPLAY "NO ACCOUNTS FOUND FOR CUSTOMER"
+           END-IF.
