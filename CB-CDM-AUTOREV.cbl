@@ -0,0 +1,78 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CB-CDM-AUTOREV.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01 WS-CUTOFF-TS  PIC X(19).
+
+       01 WS-ID-TRX     PIC X(20).
+       01 WS-NO-REK     PIC X(6).
+       01 WS-JUMLAH     PIC S9(11)V99 COMP-3.
+       01 WS-BEFORE-BAL PIC S9(13)V99 COMP-3.
+       01 WS-AFTER-BAL  PIC S9(13)V99 COMP-3.
+       01 WS-RV-RESP     PIC X(2) VALUE '00'.
+       01 WS-TERMINAL-ID PIC X(8) VALUE 'BACKOFFC'.
+       01 WS-CHANNEL     PIC X(6) VALUE 'BATCH'.
+
+      *> SLA cutoff is an operator-supplied timestamp (e.g. end of the
+      *> next business day) rather than a hard-coded constant, so
+      *> branch ops can tune how long an unconfirmed deposit is
+      *> allowed to sit before it is clawed back.
+       PROCEDURE DIVISION.
+           DISPLAY "SLA CUTOFF (YYYY-MM-DD HH:MM:SS): "
+                   WITH NO ADVANCING
+           ACCEPT WS-CUTOFF-TS
+
+           EXEC SQL
+              DECLARE AUTOREV-CUR CURSOR FOR
+              SELECT ID_TRX, NO_REK, JUMLAH
+              FROM CDM_TRX
+              WHERE STATUS = 'P'
+                AND WAKTU < :WS-CUTOFF-TS
+           END-EXEC
+
+           EXEC SQL OPEN AUTOREV-CUR END-EXEC
+
+           PERFORM UNTIL SQLCODE NOT = 0
+              EXEC SQL
+                 FETCH AUTOREV-CUR
+                 INTO :WS-ID-TRX, :WS-NO-REK, :WS-JUMLAH
+              END-EXEC
+
+              IF SQLCODE = 0
+                 EXEC SQL
+                    SELECT SALDO
+                    INTO :WS-BEFORE-BAL
+                    FROM REKENING
+                    WHERE NO_REK = :WS-NO-REK
+                    FOR UPDATE
+                 END-EXEC
+
+                 EXEC SQL
+                    UPDATE REKENING
+                    SET SALDO = SALDO - :WS-JUMLAH
+                    WHERE NO_REK = :WS-NO-REK
+                 END-EXEC
+
+                 COMPUTE WS-AFTER-BAL = WS-BEFORE-BAL - WS-JUMLAH
+
+                 EXEC SQL
+                    UPDATE CDM_TRX
+                    SET STATUS = 'X',
+                        REVERSED_TS = CURRENT TIMESTAMP
+                    WHERE ID_TRX = :WS-ID-TRX
+                 END-EXEC
+
+                 CALL 'CB-AUDIT-LOG'
+                   USING WS-NO-REK 'RV' WS-JUMLAH WS-RV-RESP
+                         WS-TERMINAL-ID WS-CHANNEL WS-BEFORE-BAL
+                         WS-AFTER-BAL WS-ID-TRX 'IDR' WS-JUMLAH
+
+                 EXEC SQL COMMIT END-EXEC
+              END-IF
+           END-PERFORM
+
+           EXEC SQL CLOSE AUTOREV-CUR END-EXEC
+           STOP RUN.
