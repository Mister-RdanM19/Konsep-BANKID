@@ -5,17 +5,115 @@
        WORKING-STORAGE SECTION.
        EXEC SQL INCLUDE SQLCA END-EXEC.
 
-       01 WS-ID-TRX PIC X(20).
-       01 WS-SRC    PIC X(6).
-       01 WS-DST    PIC X(6).
-       01 WS-AMT    PIC S9(13)V99 COMP-3.
+       01 WS-RUN-ID      PIC X(10).
+       01 WS-LAST-ID-TRX PIC X(20) VALUE LOW-VALUES.
+       01 WS-ROW-COUNT   PIC 9(7) VALUE 0.
 
+       01 WS-PART-LO PIC X(6).
+       01 WS-PART-HI PIC X(6).
+       01 WS-CUTOFF-TS PIC X(19).
+
+       01 WS-ID-TRX    PIC X(20).
+       01 WS-SRC       PIC X(6).
+       01 WS-DST       PIC X(6).
+       01 WS-AMT       PIC S9(13)V99 COMP-3.
+       01 WS-SRC-SALDO PIC S9(13)V99 COMP-3.
+       01 WS-SRC-AFTER PIC S9(13)V99 COMP-3.
+       01 WS-MIN-SALDO PIC S9(13)V99 COMP-3.
+       01 WS-OD-LIMIT  PIC S9(13)V99 COMP-3.
+       01 WS-AVAIL-SALDO PIC S9(13)V99 COMP-3.
+       01 WS-DST-SALDO PIC S9(13)V99 COMP-3.
+       01 WS-DST-AFTER PIC S9(13)V99 COMP-3.
+       01 WS-XFER-RESP PIC X(2) VALUE '00'.
+       01 WS-TERMINAL-ID PIC X(8) VALUE 'BACKOFFC'.
+       01 WS-CHANNEL   PIC X(6) VALUE 'BATCH'.
+       01 WS-NO-REF-TRX PIC X(20) VALUE SPACES.
+
+       01 WS-EXC-STAGE PIC X(10).
+       01 WS-EXC-CODE  PIC S9(4) COMP-3.
+       01 WS-FAIL-CNT  PIC 9(7) VALUE 0.
+       01 WS-OK-CNT    PIC 9(7) VALUE 0.
+       01 WS-OK-AMT    PIC S9(15)V99 COMP-3 VALUE 0.
+
+      *> A run is identified by an operator-supplied RUN-ID (e.g. the
+      *> business date). EXECUTOR_CTL remembers the last ID_TRX this
+      *> run committed, so a rerun after an abend resumes exactly
+      *> where it left off instead of relying on STATUS filtering
+      *> alone to prove nothing was missed.
        PROCEDURE DIVISION.
+           DISPLAY "RUN ID: " WITH NO ADVANCING
+           ACCEPT WS-RUN-ID
+
+      *> NO_REK_SRC partition for this job step, so several
+      *> CB-EXECUTOR steps can each own a disjoint account range and
+      *> run concurrently against the 'C2' queue to shrink the
+      *> settlement window. Leave both blank to run the full range.
+           DISPLAY "PARTITION NO_REK_SRC LOW  (BLANK=NONE): "
+                   WITH NO ADVANCING
+           ACCEPT WS-PART-LO
+           DISPLAY "PARTITION NO_REK_SRC HIGH (BLANK=NONE): "
+                   WITH NO ADVANCING
+           ACCEPT WS-PART-HI
+           IF WS-PART-LO = SPACES
+              MOVE LOW-VALUES TO WS-PART-LO
+           END-IF
+           IF WS-PART-HI = SPACES
+              MOVE HIGH-VALUES TO WS-PART-HI
+           END-IF
+
+      *> A transfer approved after the cutoff belongs to the next
+      *> run/business day, not this one, so the cursor draws a clean
+      *> line instead of sweeping in whatever cleared checker 2 up to
+      *> the instant the job happened to start.
+           DISPLAY "CUTOFF TIMESTAMP (YYYY-MM-DD HH:MM:SS): "
+                   WITH NO ADVANCING
+           ACCEPT WS-CUTOFF-TS
+
+      *> OK_CNT/FAIL_CNT/OK_AMT are restored here right alongside
+      *> LAST_ID_TRX/ROW_COUNT so a restart's EOD balancing report
+      *> carries forward the prior attempt's tally instead of
+      *> reporting only this run's slice of it - PROCESSED must always
+      *> reconcile to SUCCEEDED + FAILED across the whole run, not just
+      *> since the last restart.
+           EXEC SQL
+              SELECT LAST_ID_TRX, ROW_COUNT, OK_CNT, FAIL_CNT, OK_AMT
+              INTO :WS-LAST-ID-TRX, :WS-ROW-COUNT, :WS-OK-CNT,
+                   :WS-FAIL-CNT, :WS-OK-AMT
+              FROM EXECUTOR_CTL
+              WHERE RUN_ID = :WS-RUN-ID
+           END-EXEC
+
+           IF SQLCODE = 0
+              DISPLAY "RESTARTING RUN " WS-RUN-ID
+                      " AFTER ID_TRX " WS-LAST-ID-TRX
+                      " (" WS-ROW-COUNT " ALREADY COMMITTED)"
+           ELSE
+              MOVE LOW-VALUES TO WS-LAST-ID-TRX
+              MOVE 0 TO WS-ROW-COUNT
+              MOVE 0 TO WS-OK-CNT
+              MOVE 0 TO WS-FAIL-CNT
+              MOVE 0 TO WS-OK-AMT
+              EXEC SQL
+                 INSERT INTO EXECUTOR_CTL
+                 (RUN_ID, LAST_ID_TRX, ROW_COUNT, OK_CNT, FAIL_CNT,
+                  OK_AMT, STATUS, STARTED_TS)
+                 VALUES
+                 (:WS-RUN-ID, :WS-LAST-ID-TRX, :WS-ROW-COUNT,
+                  :WS-OK-CNT, :WS-FAIL-CNT, :WS-OK-AMT, 'R',
+                  CURRENT TIMESTAMP)
+              END-EXEC
+              EXEC SQL COMMIT END-EXEC
+           END-IF
+
            EXEC SQL
               DECLARE Q CURSOR FOR
               SELECT ID_TRX, NO_REK_SRC, NO_REK_DST, AMOUNT
               FROM TRX_QUEUE
               WHERE STATUS = 'C2'
+                AND ID_TRX > :WS-LAST-ID-TRX
+                AND NO_REK_SRC BETWEEN :WS-PART-LO AND :WS-PART-HI
+                AND UPDATED_TS <= :WS-CUTOFF-TS
+              ORDER BY ID_TRX
            END-EXEC
 
            EXEC SQL OPEN Q END-EXEC
@@ -26,28 +124,191 @@
               END-EXEC
 
               IF SQLCODE = 0
-                 EXEC SQL
-                    UPDATE REKENING
-                    SET SALDO = SALDO - :WS-AMT
-                    WHERE NO_REK = :WS-SRC
-                 END-EXEC
+                 PERFORM PROCESS-ROW
 
+                 ADD 1 TO WS-ROW-COUNT
                  EXEC SQL
-                    UPDATE REKENING
-                    SET SALDO = SALDO + :WS-AMT
-                    WHERE NO_REK = :WS-DST
+                    UPDATE EXECUTOR_CTL
+                    SET LAST_ID_TRX = :WS-ID-TRX,
+                        ROW_COUNT = :WS-ROW-COUNT,
+                        OK_CNT = :WS-OK-CNT,
+                        FAIL_CNT = :WS-FAIL-CNT,
+                        OK_AMT = :WS-OK-AMT
+                    WHERE RUN_ID = :WS-RUN-ID
                  END-EXEC
 
+                 EXEC SQL COMMIT END-EXEC
+              END-IF
+           END-PERFORM
+
+           EXEC SQL CLOSE Q END-EXEC
+
+           EXEC SQL
+              UPDATE EXECUTOR_CTL
+              SET STATUS = 'D',
+                  ENDED_TS = CURRENT TIMESTAMP
+              WHERE RUN_ID = :WS-RUN-ID
+           END-EXEC
+           EXEC SQL COMMIT END-EXEC
+
+      *> EOD balancing proof: total ID_TRX processed, succeeded vs.
+      *> failed, and the net amount actually moved through REKENING,
+      *> so ops can tie this batch's movement back to the day's
+      *> REKENING change instead of trusting STOP RUN alone.
+           DISPLAY "==================================================="
+           DISPLAY "CB-EXECUTOR BALANCING REPORT - RUN " WS-RUN-ID
+           DISPLAY "==================================================="
+           DISPLAY "ID_TRX PROCESSED THIS RUN : " WS-ROW-COUNT
+           DISPLAY "SUCCEEDED                 : " WS-OK-CNT
+           DISPLAY "FAILED (EXCEPTION_QUEUE)  : " WS-FAIL-CNT
+           DISPLAY "TOTAL AMOUNT MOVED        : " WS-OK-AMT
+           DISPLAY "==================================================="
+           STOP RUN.
+
+      *> Mirrors CB-CORE-ONLINE's own withdrawal guard: the source
+      *> balance is re-checked here, at execution time, because it
+      *> may have moved since the transfer cleared checker 2, against
+      *> the same WS-AVAIL-SALDO = SALDO - MIN_SALDO + OD_LIMIT floor
+      *> CB-CORE-ONLINE uses, so a transfer cannot push the source
+      *> account past the same overdraft floor a withdrawal is held
+      *> to. Any UPDATE's SQLCODE is checked as it runs - unlike the
+      *> original fire-and-forget loop, a failure here never falls
+      *> through to the next FETCH leaving the row silently stuck at
+      *> 'C2'. This is also where the actual SALDO movement gets its
+      *> own AUDIT_LOG rows - CB-CORE-ONLINE's trx '04' entry only
+      *> records that the transfer was queued (before=after balance);
+      *> the debit/credit posted here is what CB-REVERSAL and
+      *> CB-STATEMENT need to see.
+       PROCESS-ROW.
+           EXEC SQL
+              SELECT SALDO, MIN_SALDO, OD_LIMIT
+              INTO :WS-SRC-SALDO, :WS-MIN-SALDO, :WS-OD-LIMIT
+              FROM REKENING
+              WHERE NO_REK = :WS-SRC
+              FOR UPDATE
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+              MOVE 'SELECT-SRC' TO WS-EXC-STAGE
+              MOVE SQLCODE TO WS-EXC-CODE
+              PERFORM ROUTE-TO-EXCEPTION
+           ELSE
+              COMPUTE WS-AVAIL-SALDO =
+                 WS-SRC-SALDO - WS-MIN-SALDO + WS-OD-LIMIT
+              IF WS-AMT > WS-AVAIL-SALDO
+      *> Approved does not mean fundable: an account drawn down
+      *> elsewhere after checker 2 must not be pushed negative here.
+      *> Counted alongside ROUTE-TO-EXCEPTION's failures so PROCESSED
+      *> always reconciles to SUCCEEDED + FAILED on the EOD report.
                  EXEC SQL
                     UPDATE TRX_QUEUE
-                    SET STATUS = 'S',
+                    SET STATUS = 'F',
+                        REJECT_REASON =
+                           'INSUFFICIENT FUNDS AT EXECUTION',
                         UPDATED_TS = CURRENT TIMESTAMP
                     WHERE ID_TRX = :WS-ID-TRX
                  END-EXEC
+                 ADD 1 TO WS-FAIL-CNT
+              ELSE
+                 EXEC SQL
+                    UPDATE REKENING
+                    SET SALDO = SALDO - :WS-AMT
+                    WHERE NO_REK = :WS-SRC
+                 END-EXEC
 
-                 EXEC SQL COMMIT END-EXEC
+                 IF SQLCODE NOT = 0
+                    MOVE 'DEBIT' TO WS-EXC-STAGE
+                    MOVE SQLCODE TO WS-EXC-CODE
+                    EXEC SQL ROLLBACK END-EXEC
+                    PERFORM ROUTE-TO-EXCEPTION
+                 ELSE
+                    COMPUTE WS-SRC-AFTER = WS-SRC-SALDO - WS-AMT
+
+                    EXEC SQL
+                       SELECT SALDO
+                       INTO :WS-DST-SALDO
+                       FROM REKENING
+                       WHERE NO_REK = :WS-DST
+                       FOR UPDATE
+                    END-EXEC
+
+                    IF SQLCODE NOT = 0
+      *> A source account that exists but whose destination does not
+      *> must never fall through to the destination UPDATE below: a
+      *> searched UPDATE matching zero rows still returns SQLCODE=0,
+      *> which would look like a successful credit that never
+      *> happened while the source debit above stands uncorrected.
+                       MOVE 'SELECT-DST' TO WS-EXC-STAGE
+                       MOVE SQLCODE TO WS-EXC-CODE
+                       EXEC SQL ROLLBACK END-EXEC
+                       PERFORM ROUTE-TO-EXCEPTION
+                    ELSE
+                       EXEC SQL
+                          UPDATE REKENING
+                          SET SALDO = SALDO + :WS-AMT
+                          WHERE NO_REK = :WS-DST
+                       END-EXEC
+
+                       IF SQLCODE NOT = 0
+                          MOVE 'CREDIT' TO WS-EXC-STAGE
+                          MOVE SQLCODE TO WS-EXC-CODE
+                          EXEC SQL ROLLBACK END-EXEC
+                          PERFORM ROUTE-TO-EXCEPTION
+                       ELSE
+                          COMPUTE WS-DST-AFTER = WS-DST-SALDO + WS-AMT
+                          EXEC SQL
+                             UPDATE TRX_QUEUE
+                             SET STATUS = 'S',
+                                 UPDATED_TS = CURRENT TIMESTAMP
+                             WHERE ID_TRX = :WS-ID-TRX
+                          END-EXEC
+
+                          IF SQLCODE NOT = 0
+                             MOVE 'MARK-DONE' TO WS-EXC-STAGE
+                             MOVE SQLCODE TO WS-EXC-CODE
+                             EXEC SQL ROLLBACK END-EXEC
+                             PERFORM ROUTE-TO-EXCEPTION
+                          ELSE
+                             CALL 'CB-AUDIT-LOG'
+                               USING WS-SRC '04' WS-AMT WS-XFER-RESP
+                                     WS-TERMINAL-ID WS-CHANNEL
+                                     WS-SRC-SALDO WS-SRC-AFTER
+                                     WS-NO-REF-TRX 'IDR' WS-AMT
+                             CALL 'CB-AUDIT-LOG'
+                               USING WS-DST '04' WS-AMT WS-XFER-RESP
+                                     WS-TERMINAL-ID WS-CHANNEL
+                                     WS-DST-SALDO WS-DST-AFTER
+                                     WS-NO-REF-TRX 'IDR' WS-AMT
+                             ADD 1 TO WS-OK-CNT
+                             ADD WS-AMT TO WS-OK-AMT
+                          END-IF
+                       END-IF
+                    END-IF
+                 END-IF
               END-IF
-           END-PERFORM
+           END-IF.
 
-           EXEC SQL CLOSE Q END-EXEC
-           STOP RUN.
+      *> A failed transfer must never be left indistinguishable from
+      *> one CB-EXECUTOR simply hasn't reached yet: it is moved out of
+      *> the 'C2' queue into its own EXCEPTION_QUEUE worklist with the
+      *> stage and SQLCODE that failed, so ops has something concrete
+      *> to chase instead of a row stuck at 'C2' forever.
+       ROUTE-TO-EXCEPTION.
+           ADD 1 TO WS-FAIL-CNT
+           EXEC SQL
+              INSERT INTO EXCEPTION_QUEUE
+              (ID_TRX, NO_REK_SRC, NO_REK_DST, AMOUNT, ERROR_STAGE,
+               ERROR_CODE, CREATED_TS)
+              VALUES
+              (:WS-ID-TRX, :WS-SRC, :WS-DST, :WS-AMT, :WS-EXC-STAGE,
+               :WS-EXC-CODE, CURRENT TIMESTAMP)
+           END-EXEC
+
+           EXEC SQL
+              UPDATE TRX_QUEUE
+              SET STATUS = 'F',
+                  REJECT_REASON =
+                     'EXECUTION FAILED - SEE EXCEPTION_QUEUE',
+                  UPDATED_TS = CURRENT TIMESTAMP
+              WHERE ID_TRX = :WS-ID-TRX
+           END-EXEC.
