@@ -0,0 +1,123 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CB-REG-REPORT.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01 WS-DATE-FROM   PIC X(10).
+       01 WS-DATE-TO     PIC X(10).
+       01 WS-TS-START    PIC X(19).
+       01 WS-TS-END      PIC X(19).
+       01 WS-THRESHOLD   PIC S9(11)V99 COMP-3.
+
+       01 WS-NO-REK      PIC X(6).
+       01 WS-AMOUNT      PIC S9(11)V99 COMP-3.
+       01 WS-WAKTU       PIC X(19).
+       01 WS-MACHINE-ID  PIC X(8).
+
+       01 WS-LINE-SEQ    PIC 9(7) VALUE 0.
+       01 WS-IN-COUNT    PIC 9(7) VALUE 0.
+       01 WS-IN-TOTAL    PIC S9(15)V99 COMP-3 VALUE 0.
+       01 WS-OUT-COUNT   PIC 9(7) VALUE 0.
+       01 WS-OUT-TOTAL   PIC S9(15)V99 COMP-3 VALUE 0.
+
+      *> CTR-style extract for large/suspicious cash movement (OJK/
+      *> PPATK reporting): every confirmed CDM cash-in and every
+      *> successful ATM cash-out at or above the operator's threshold,
+      *> for the reporting period, one line per transaction plus a
+      *> count/total footer per direction.
+       PROCEDURE DIVISION.
+           DISPLAY "FROM (YYYY-MM-DD) : " WITH NO ADVANCING
+           ACCEPT WS-DATE-FROM
+           DISPLAY "TO   (YYYY-MM-DD) : " WITH NO ADVANCING
+           ACCEPT WS-DATE-TO
+           DISPLAY "REPORTING THRESHOLD: " WITH NO ADVANCING
+           ACCEPT WS-THRESHOLD
+
+           STRING WS-DATE-FROM " 00:00:00" DELIMITED BY SIZE
+             INTO WS-TS-START
+           STRING WS-DATE-TO   " 23:59:59" DELIMITED BY SIZE
+             INTO WS-TS-END
+
+           DISPLAY "==================================================="
+           DISPLAY "LARGE CASH TRANSACTION REGULATORY EXTRACT"
+           DISPLAY "PERIOD " WS-DATE-FROM " TO " WS-DATE-TO
+           DISPLAY "THRESHOLD >= " WS-THRESHOLD
+           DISPLAY "==================================================="
+
+           PERFORM EXTRACT-CASH-IN
+           PERFORM EXTRACT-CASH-OUT
+
+           DISPLAY "---------------------------------------------------"
+           DISPLAY "CASH IN  - COUNT " WS-IN-COUNT
+                    "  TOTAL " WS-IN-TOTAL
+           DISPLAY "CASH OUT - COUNT " WS-OUT-COUNT
+                    "  TOTAL " WS-OUT-TOTAL
+           DISPLAY "==================================================="
+
+           STOP RUN.
+
+       EXTRACT-CASH-IN.
+           EXEC SQL
+              DECLARE CTR-IN-CUR CURSOR FOR
+              SELECT NO_REK, JUMLAH, WAKTU, MACHINE_ID
+              FROM CDM_TRX
+              WHERE STATUS = 'C'
+                AND JUMLAH >= :WS-THRESHOLD
+                AND WAKTU BETWEEN :WS-TS-START AND :WS-TS-END
+              ORDER BY WAKTU
+           END-EXEC
+
+           EXEC SQL OPEN CTR-IN-CUR END-EXEC
+
+           PERFORM UNTIL SQLCODE NOT = 0
+              EXEC SQL
+                 FETCH CTR-IN-CUR
+                 INTO :WS-NO-REK, :WS-AMOUNT, :WS-WAKTU, :WS-MACHINE-ID
+              END-EXEC
+
+              IF SQLCODE = 0
+                 ADD 1 TO WS-LINE-SEQ
+                 ADD 1 TO WS-IN-COUNT
+                 ADD WS-AMOUNT TO WS-IN-TOTAL
+                 DISPLAY WS-LINE-SEQ "  " WS-WAKTU
+                         "  CASH IN   NO_REK " WS-NO-REK
+                         "  AMOUNT " WS-AMOUNT
+                         "  MACHINE " WS-MACHINE-ID
+              END-IF
+           END-PERFORM
+
+           EXEC SQL CLOSE CTR-IN-CUR END-EXEC.
+
+       EXTRACT-CASH-OUT.
+           EXEC SQL
+              DECLARE CTR-OUT-CUR CURSOR FOR
+              SELECT NO_REK, AMOUNT, WAKTU, TERMINAL_ID
+              FROM AUDIT_LOG
+              WHERE TRX_CODE = '02' AND RESP_CODE = '00'
+                AND AMOUNT >= :WS-THRESHOLD
+                AND WAKTU BETWEEN :WS-TS-START AND :WS-TS-END
+              ORDER BY WAKTU
+           END-EXEC
+
+           EXEC SQL OPEN CTR-OUT-CUR END-EXEC
+
+           PERFORM UNTIL SQLCODE NOT = 0
+              EXEC SQL
+                 FETCH CTR-OUT-CUR
+                 INTO :WS-NO-REK, :WS-AMOUNT, :WS-WAKTU, :WS-MACHINE-ID
+              END-EXEC
+
+              IF SQLCODE = 0
+                 ADD 1 TO WS-LINE-SEQ
+                 ADD 1 TO WS-OUT-COUNT
+                 ADD WS-AMOUNT TO WS-OUT-TOTAL
+                 DISPLAY WS-LINE-SEQ "  " WS-WAKTU
+                         "  CASH OUT  NO_REK " WS-NO-REK
+                         "  AMOUNT " WS-AMOUNT
+                         "  MACHINE " WS-MACHINE-ID
+              END-IF
+           END-PERFORM
+
+           EXEC SQL CLOSE CTR-OUT-CUR END-EXEC.
