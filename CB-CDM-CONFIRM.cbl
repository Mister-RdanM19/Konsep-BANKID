@@ -0,0 +1,38 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CB-CDM-CONFIRM.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01 WS-ID-TRX    PIC X(20).
+       01 WS-USER      PIC X(10).
+
+       PROCEDURE DIVISION.
+           ACCEPT WS-ID-TRX
+           ACCEPT WS-USER
+
+           EXEC SQL
+              UPDATE CDM_TRX
+              SET STATUS = 'C',
+                  CONFIRMED_BY = :WS-USER,
+                  CONFIRMED_TS = CURRENT TIMESTAMP
+              WHERE ID_TRX = :WS-ID-TRX
+                AND STATUS = 'P'
+           END-EXEC
+
+      *> A searched UPDATE matching zero rows still returns SQLCODE=0,
+      *> so SQLERRD(3) (rows processed) is what actually proves the
+      *> deposit was still pending - a mistyped ID_TRX, one already
+      *> confirmed, or one already clawed back by CB-CDM-AUTOREV must
+      *> not be reported as confirmed.
+           IF SQLCODE = 0 AND SQLERRD(3) > 0
+              EXEC SQL COMMIT END-EXEC
+              DISPLAY "DEPOSIT CONFIRMED FOR ID_TRX " WS-ID-TRX
+           ELSE
+              EXEC SQL ROLLBACK END-EXEC
+              DISPLAY "CONFIRM FAILED: ID_TRX NOT FOUND AT PENDING "
+                      "STATUS"
+           END-IF
+
+           STOP RUN.
