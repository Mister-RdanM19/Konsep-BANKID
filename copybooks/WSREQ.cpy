@@ -0,0 +1,16 @@
+       01 WS-REQ.
+          05 WS-NO-KARTU     PIC X(16).
+          05 WS-PIN-BLOCK    PIC X(16).
+          05 WS-TRX-CODE     PIC X(2).
+          05 WS-AMOUNT       PIC S9(11)V99 COMP-3.
+          05 WS-NO-REK-DST   PIC X(6).
+          05 WS-BILLER-CODE  PIC X(4).
+          05 WS-BILL-NO      PIC X(16).
+          05 WS-TERMINAL-ID  PIC X(8).
+          05 WS-CHANNEL      PIC X(6).
+          05 WS-DENOM-100K   PIC 9(3).
+          05 WS-DENOM-50K    PIC 9(3).
+          05 WS-DENOM-20K    PIC 9(3).
+          05 WS-DENOM-10K    PIC 9(3).
+          05 WS-CURRENCY-CODE PIC X(3).
+          05 WS-ATTEMPT-CNT  PIC 9(1).
