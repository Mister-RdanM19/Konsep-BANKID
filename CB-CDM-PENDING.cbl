@@ -5,20 +5,52 @@
        WORKING-STORAGE SECTION.
        EXEC SQL INCLUDE SQLCA END-EXEC.
 
+       01 WS-DENOM-TOTAL PIC S9(11)V99 COMP-3.
+
+       LINKAGE SECTION.
        01 WS-NO-REK     PIC X(6).
        01 WS-AMOUNT     PIC S9(11)V99 COMP-3.
+       01 WS-DENOM-100K PIC 9(3).
+       01 WS-DENOM-50K  PIC 9(3).
+       01 WS-DENOM-20K  PIC 9(3).
+       01 WS-DENOM-10K  PIC 9(3).
+       01 WS-MACHINE-ID PIC X(8).
+       01 WS-RESP-CODE  PIC X(2).
+
+       PROCEDURE DIVISION USING
+            WS-NO-REK WS-AMOUNT
+            WS-DENOM-100K WS-DENOM-50K WS-DENOM-20K WS-DENOM-10K
+            WS-MACHINE-ID
+            WS-RESP-CODE.
+
+      *> The counted notes must foot to the declared deposit amount
+      *> before the machine credits anything; a mismatch means a jam
+      *> or miscount and the deposit is rejected rather than guessed.
+           COMPUTE WS-DENOM-TOTAL =
+              (WS-DENOM-100K * 100000) + (WS-DENOM-50K * 50000) +
+              (WS-DENOM-20K * 20000) + (WS-DENOM-10K * 10000)
 
-       PROCEDURE DIVISION USING WS-NO-REK WS-AMOUNT.
+           IF WS-DENOM-TOTAL NOT = WS-AMOUNT
+              MOVE '96' TO WS-RESP-CODE
+              GOBACK
+           END-IF
 
            EXEC SQL
               INSERT INTO CDM_TRX
-              (ID_TRX, NO_REK, JUMLAH, STATUS, WAKTU)
+              (ID_TRX, NO_REK, JUMLAH, STATUS, WAKTU,
+               DENOM_100K, DENOM_50K, DENOM_20K, DENOM_10K,
+               MACHINE_ID)
               VALUES
               (CURRENT TIMESTAMP,
                :WS-NO-REK,
                :WS-AMOUNT,
                'P',
-               CURRENT TIMESTAMP)
+               CURRENT TIMESTAMP,
+               :WS-DENOM-100K,
+               :WS-DENOM-50K,
+               :WS-DENOM-20K,
+               :WS-DENOM-10K,
+               :WS-MACHINE-ID)
            END-EXEC
 
            EXEC SQL
@@ -28,4 +60,5 @@
            END-EXEC
 
            EXEC SQL COMMIT END-EXEC
+           MOVE '00' TO WS-RESP-CODE
            GOBACK.
