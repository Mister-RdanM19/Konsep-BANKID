@@ -0,0 +1,144 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CB-REVERSAL.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01 WS-ID-TRX        PIC X(20).
+       01 WS-USER           PIC X(10).
+
+       01 WS-NO-REK        PIC X(6).
+       01 WS-TRX-CODE      PIC X(2).
+       01 WS-AMOUNT        PIC S9(11)V99 COMP-3.
+       01 WS-ORIG-RESP     PIC X(2).
+       01 WS-ORIG-BEFORE   PIC S9(13)V99 COMP-3.
+       01 WS-ORIG-AFTER    PIC S9(13)V99 COMP-3.
+       01 WS-ALREADY-CNT   PIC 9(7).
+
+       01 WS-REVERSIBLE     PIC X(1) VALUE 'Y'.
+       01 WS-SIGNED-AMOUNT PIC S9(11)V99 COMP-3.
+       01 WS-BEFORE-BAL     PIC S9(13)V99 COMP-3.
+       01 WS-AFTER-BAL      PIC S9(13)V99 COMP-3.
+       01 WS-RV-RESP        PIC X(2) VALUE '00'.
+       01 WS-TERMINAL-ID    PIC X(8) VALUE 'BACKOFFC'.
+       01 WS-CHANNEL        PIC X(6) VALUE 'BATCH'.
+
+       PROCEDURE DIVISION.
+           DISPLAY "ID_TRX TO REVERSE : " WITH NO ADVANCING
+           ACCEPT WS-ID-TRX
+           DISPLAY "REQUESTED BY      : " WITH NO ADVANCING
+           ACCEPT WS-USER
+
+           EXEC SQL
+              SELECT NO_REK, TRX_CODE, AMOUNT, RESP_CODE,
+                     BEFORE_BAL, AFTER_BAL
+              INTO :WS-NO-REK, :WS-TRX-CODE, :WS-AMOUNT,
+                   :WS-ORIG-RESP, :WS-ORIG-BEFORE, :WS-ORIG-AFTER
+              FROM AUDIT_LOG
+              WHERE ID_TRX = :WS-ID-TRX
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+              DISPLAY "REVERSAL REJECTED: ORIGINAL ENTRY NOT FOUND"
+              STOP RUN
+           END-IF
+
+           IF WS-ORIG-RESP NOT = '00'
+              DISPLAY "REVERSAL REJECTED: ORIGINAL ENTRY NOT APPROVED"
+              STOP RUN
+           END-IF
+
+           IF WS-TRX-CODE = 'RV'
+              DISPLAY "REVERSAL REJECTED: CANNOT REVERSE A REVERSAL"
+              STOP RUN
+           END-IF
+
+           EXEC SQL
+              SELECT COUNT(*)
+              INTO :WS-ALREADY-CNT
+              FROM AUDIT_LOG
+              WHERE REF_ID_TRX = :WS-ID-TRX
+           END-EXEC
+
+           IF WS-ALREADY-CNT > 0
+              DISPLAY "REVERSAL REJECTED: ALREADY REVERSED"
+              STOP RUN
+           END-IF
+
+      *> Debits ('02' withdrawal, '05' billpay, 'FE' fee) get their
+      *> amount credited back; the '03' CDM credit and 'IN' interest
+      *> posting (CB-EOD-INTEREST's POST-ONE-ACCOUNT also credits
+      *> SALDO) both get debited back. A '04' row is one leg of a
+      *> transfer CB-EXECUTOR posted (debit on the source account,
+      *> credit on the destination) - which way this particular row
+      *> moved is read back from its own BEFORE_BAL/AFTER_BAL rather
+      *> than assumed, since the same TRX_CODE covers both legs. '01'
+      *> inquiry moved no money, so it has no SALDO movement to undo.
+           EVALUATE WS-TRX-CODE
+             WHEN '02'
+             WHEN '05'
+             WHEN 'FE'
+                MOVE WS-AMOUNT TO WS-SIGNED-AMOUNT
+             WHEN '03'
+             WHEN 'IN'
+                COMPUTE WS-SIGNED-AMOUNT = 0 - WS-AMOUNT
+             WHEN '04'
+                COMPUTE WS-SIGNED-AMOUNT =
+                   WS-ORIG-BEFORE - WS-ORIG-AFTER
+             WHEN OTHER
+                MOVE 'N' TO WS-REVERSIBLE
+           END-EVALUATE
+
+           IF WS-REVERSIBLE = 'N'
+              DISPLAY "REVERSAL REJECTED: TRX CODE " WS-TRX-CODE
+                      " HAS NO SALDO MOVEMENT TO REVERSE"
+              STOP RUN
+           END-IF
+
+      *> CB-CORE-ONLINE's own trx '04' row is written at queue time,
+      *> before either leg has settled, so BEFORE_BAL = AFTER_BAL on
+      *> that row - nothing moved yet. Only CB-EXECUTOR's later
+      *> settlement-leg rows (same TRX_CODE '04') carry the real
+      *> movement. Reversing the queuing-time row would silently
+      *> zero out WS-SIGNED-AMOUNT and post an 'RV' entry claiming
+      *> the full amount moved when nothing did, so it is rejected
+      *> here and the operator is pointed at the settlement leg.
+           IF WS-TRX-CODE = '04' AND WS-ORIG-BEFORE = WS-ORIG-AFTER
+              DISPLAY "REVERSAL REJECTED: ID_TRX " WS-ID-TRX
+                      " IS THE QUEUING ENTRY FOR THIS TRANSFER -"
+              DISPLAY "REVERSE THE SETTLEMENT LEG ID_TRX INSTEAD"
+              STOP RUN
+           END-IF
+
+           EXEC SQL
+              SELECT SALDO
+              INTO :WS-BEFORE-BAL
+              FROM REKENING
+              WHERE NO_REK = :WS-NO-REK
+              FOR UPDATE
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+              DISPLAY "REVERSAL REJECTED: ACCOUNT NOT FOUND"
+              STOP RUN
+           END-IF
+
+           EXEC SQL
+              UPDATE REKENING
+              SET SALDO = SALDO + :WS-SIGNED-AMOUNT
+              WHERE NO_REK = :WS-NO-REK
+           END-EXEC
+
+           COMPUTE WS-AFTER-BAL = WS-BEFORE-BAL + WS-SIGNED-AMOUNT
+
+           EXEC SQL COMMIT END-EXEC
+
+           CALL 'CB-AUDIT-LOG'
+             USING WS-NO-REK 'RV' WS-AMOUNT WS-RV-RESP
+                   WS-TERMINAL-ID WS-CHANNEL WS-BEFORE-BAL
+                   WS-AFTER-BAL WS-ID-TRX 'IDR' WS-AMOUNT
+
+           DISPLAY "REVERSAL POSTED FOR ID_TRX " WS-ID-TRX
+                   " BY " WS-USER
+           STOP RUN.
