@@ -0,0 +1,111 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CB-EOD-INTEREST.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01 WS-POST-FLAG   PIC X(1).
+      *> Y on a month-end run posts accrued interest into SALDO; on
+      *> any other night the job only accrues, same as REKENING
+      *> compounding daily but paying out on a cycle.
+
+       01 WS-NO-REK      PIC X(6).
+       01 WS-SALDO       PIC S9(13)V99 COMP-3.
+       01 WS-ACCT-TYPE   PIC X(4).
+       01 WS-ANNUAL-RATE PIC S9(3)V9(6) COMP-3.
+       01 WS-DAILY-INT   PIC S9(11)V99 COMP-3.
+       01 WS-ACCRUED-INT PIC S9(11)V99 COMP-3.
+       01 WS-BEFORE-BAL  PIC S9(13)V99 COMP-3.
+       01 WS-AFTER-BAL   PIC S9(13)V99 COMP-3.
+       01 WS-INT-RESP    PIC X(2) VALUE '00'.
+       01 WS-TERMINAL-ID PIC X(8) VALUE 'BACKOFFC'.
+       01 WS-CHANNEL     PIC X(6) VALUE 'BATCH'.
+       01 WS-ACCR-COUNT  PIC 9(7) VALUE 0.
+       01 WS-POST-COUNT  PIC 9(7) VALUE 0.
+       01 WS-NO-REF-TRX  PIC X(20) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+           DISPLAY "POST ACCRUED INTEREST TO SALDO (Y/N): "
+                   WITH NO ADVANCING
+           ACCEPT WS-POST-FLAG
+
+           EXEC SQL
+              DECLARE INT-CUR CURSOR FOR
+              SELECT NO_REK, SALDO, ACCT_TYPE, ACCRUED_INT
+              FROM REKENING
+           END-EXEC
+
+           EXEC SQL OPEN INT-CUR END-EXEC
+
+           PERFORM UNTIL SQLCODE NOT = 0
+              EXEC SQL
+                 FETCH INT-CUR
+                 INTO :WS-NO-REK, :WS-SALDO, :WS-ACCT-TYPE,
+                      :WS-ACCRUED-INT
+              END-EXEC
+
+              IF SQLCODE = 0
+                 PERFORM ACCRUE-ONE-ACCOUNT
+                 IF WS-POST-FLAG = 'Y'
+                    PERFORM POST-ONE-ACCOUNT
+                 END-IF
+                 EXEC SQL COMMIT END-EXEC
+              END-IF
+           END-PERFORM
+
+           EXEC SQL CLOSE INT-CUR END-EXEC
+
+           DISPLAY "ACCOUNTS ACCRUED : " WS-ACCR-COUNT
+           DISPLAY "ACCOUNTS POSTED  : " WS-POST-COUNT
+           STOP RUN.
+
+      *> Rate is looked up per account type from RATE_TABLE rather
+      *> than hard-coded, so product teams can change the savings rate
+      *> without a code change. No matching rate means no accrual for
+      *> that account tonight rather than guessing a default.
+       ACCRUE-ONE-ACCOUNT.
+           EXEC SQL
+              SELECT ANNUAL_RATE
+              INTO :WS-ANNUAL-RATE
+              FROM INTEREST_RATE_TABLE
+              WHERE ACCT_TYPE = :WS-ACCT-TYPE
+           END-EXEC
+
+           IF SQLCODE = 0 AND WS-SALDO > 0
+              COMPUTE WS-DAILY-INT ROUNDED =
+                 (WS-SALDO * WS-ANNUAL-RATE) / 365
+              ADD WS-DAILY-INT TO WS-ACCRUED-INT
+
+              EXEC SQL
+                 UPDATE REKENING
+                 SET ACCRUED_INT = :WS-ACCRUED-INT
+                 WHERE NO_REK = :WS-NO-REK
+              END-EXEC
+
+              ADD 1 TO WS-ACCR-COUNT
+           END-IF.
+
+      *> Interest is posted as its own SALDO movement with its own
+      *> AUDIT_LOG entry, the same separation-of-concerns CB-CORE-
+      *> ONLINE already uses for fees, so interest revenue/expense is
+      *> traceable on its own line rather than blended into a
+      *> transaction posting.
+       POST-ONE-ACCOUNT.
+           IF WS-ACCRUED-INT > 0
+              MOVE WS-SALDO TO WS-BEFORE-BAL
+              EXEC SQL
+                 UPDATE REKENING
+                 SET SALDO = SALDO + :WS-ACCRUED-INT,
+                     ACCRUED_INT = 0
+                 WHERE NO_REK = :WS-NO-REK
+              END-EXEC
+              COMPUTE WS-AFTER-BAL = WS-BEFORE-BAL + WS-ACCRUED-INT
+
+              CALL 'CB-AUDIT-LOG'
+                USING WS-NO-REK 'IN' WS-ACCRUED-INT WS-INT-RESP
+                      WS-TERMINAL-ID WS-CHANNEL WS-BEFORE-BAL
+                      WS-AFTER-BAL WS-NO-REF-TRX 'IDR' WS-ACCRUED-INT
+
+              ADD 1 TO WS-POST-COUNT
+           END-IF.
