@@ -0,0 +1,82 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CB-QUEUE-RPT.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01 WS-ID-TRX      PIC X(20).
+       01 WS-STATUS      PIC X(2).
+       01 WS-AMOUNT      PIC S9(11)V99 COMP-3.
+       01 WS-AGE-SECS    PIC 9(9).
+
+       01 WS-PREV-STATUS PIC X(2) VALUE SPACES.
+       01 WS-FIRST-ROW   PIC X(1) VALUE 'Y'.
+       01 WS-GRP-COUNT   PIC 9(7) VALUE 0.
+       01 WS-OLDEST-AGE  PIC 9(9) VALUE 0.
+
+       PROCEDURE DIVISION.
+           DISPLAY "==================================================="
+           DISPLAY "PENDING-APPROVAL DASHBOARD"
+           DISPLAY "==================================================="
+
+      *> Groups by STATUS so a supervisor can see at a glance how many
+      *> transfers are waiting on checker 1, checker 2, or execution;
+      *> age is derived from UPDATED_TS the same way CB-QUEUE-EXPIRE
+      *> reasons about staleness.
+           EXEC SQL
+              DECLARE QRPT-CUR CURSOR FOR
+              SELECT ID_TRX, STATUS, AMOUNT,
+                     TIMESTAMPDIFF(2,
+                        CHAR(CURRENT TIMESTAMP - UPDATED_TS))
+              FROM TRX_QUEUE
+              WHERE STATUS IN ('M', 'C1', 'C2')
+              ORDER BY STATUS, UPDATED_TS
+           END-EXEC
+
+           EXEC SQL OPEN QRPT-CUR END-EXEC
+
+           PERFORM UNTIL SQLCODE NOT = 0
+              EXEC SQL
+                 FETCH QRPT-CUR
+                 INTO :WS-ID-TRX, :WS-STATUS, :WS-AMOUNT,
+                      :WS-AGE-SECS
+              END-EXEC
+
+              IF SQLCODE = 0
+                 IF WS-FIRST-ROW = 'N'
+                    AND WS-STATUS NOT = WS-PREV-STATUS
+                    PERFORM PRINT-STATUS-TOTAL
+                 END-IF
+
+                 IF WS-FIRST-ROW = 'Y' OR WS-STATUS NOT = WS-PREV-STATUS
+                    MOVE 0 TO WS-OLDEST-AGE
+                 END-IF
+
+                 DISPLAY "  " WS-STATUS " " WS-ID-TRX
+                         "  AMOUNT " WS-AMOUNT
+                         "  AGE(S) " WS-AGE-SECS
+                 IF WS-AGE-SECS > WS-OLDEST-AGE
+                    MOVE WS-AGE-SECS TO WS-OLDEST-AGE
+                 END-IF
+
+                 MOVE WS-STATUS TO WS-PREV-STATUS
+                 MOVE 'N'       TO WS-FIRST-ROW
+                 ADD 1 TO WS-GRP-COUNT
+              END-IF
+           END-PERFORM
+
+           EXEC SQL CLOSE QRPT-CUR END-EXEC
+
+           IF WS-FIRST-ROW = 'N'
+              PERFORM PRINT-STATUS-TOTAL
+           END-IF
+
+           DISPLAY "==================================================="
+           STOP RUN.
+
+       PRINT-STATUS-TOTAL.
+           DISPLAY "STATUS " WS-PREV-STATUS
+                   "  WAITING " WS-GRP-COUNT
+                   "  OLDEST AGE(S) " WS-OLDEST-AGE
+           MOVE 0 TO WS-GRP-COUNT.
