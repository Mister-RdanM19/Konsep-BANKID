@@ -0,0 +1,126 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CB-PIN-VERIFY.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-PIN-FIELD     PIC X(16).
+       01 WS-PAN-FIELD     PIC X(16).
+       01 WS-CLEAR-BLOCK   PIC X(16).
+       01 WS-CALC-PVV      PIC X(4).
+
+      *> Mirrors CB-PIN-DECRYPT's zone key (to recover the clear PIN
+      *> from the transport block) and CB-PIN-TO-PVV's PVV key (to
+      *> re-derive the PVV from that clear PIN) in a single paragraph,
+      *> so CB-ATM-SWITCH never sees anything but WS-PIN-MATCH - the
+      *> clear PIN recovered here never leaves WS-PIN-FIELD, and
+      *> KARTU_ATM itself only ever stores the PVV, not a comparable
+      *> clear PIN. A real deployment swaps this whole paragraph for a
+      *> single HSM "verify PIN against PVV" call.
+       01 WS-ZONE-KEY      PIC X(16) VALUE "A5C3F1E7B9D24680".
+       01 WS-PVV-KEY       PIC X(16) VALUE "6F1A9C3E587B2D40".
+       01 WS-HEX-DIGITS    PIC X(16) VALUE "0123456789ABCDEF".
+       01 WS-XOR-TABLE.
+          05 PIC X(32) VALUE "0123456789ABCDEF1032547698BADCFE".
+          05 PIC X(32) VALUE "23016745AB89EFCD32107654BA98FEDC".
+          05 PIC X(32) VALUE "45670123CDEF89AB54761032DCFE98BA".
+          05 PIC X(32) VALUE "67452301EFCDAB8976543210FEDCBA98".
+          05 PIC X(32) VALUE "89ABCDEF0123456798BADCFE10325476".
+          05 PIC X(32) VALUE "AB89EFCD23016745BA98FEDC32107654".
+          05 PIC X(32) VALUE "CDEF89AB45670123DCFE98BA54761032".
+          05 PIC X(32) VALUE "EFCDAB8967452301FEDCBA9876543210".
+       01 WS-XOR-TABLE-R REDEFINES WS-XOR-TABLE PIC X(256).
+
+       01 WS-XOR-IN1       PIC X(16).
+       01 WS-XOR-IN2       PIC X(16).
+       01 WS-XOR-OUT       PIC X(16).
+       01 WS-IDX           PIC 9(2).
+       01 WS-A-VAL         PIC 9(2).
+       01 WS-B-VAL         PIC 9(2).
+       01 WS-TBL-POS       PIC 9(3).
+
+       LINKAGE SECTION.
+       01 WS-NO-KARTU      PIC X(16).
+       01 WS-PIN-BLOCK     PIC X(16).
+       01 WS-CARD-PVV      PIC X(4).
+       01 WS-PIN-MATCH     PIC X(1).
+
+       PROCEDURE DIVISION USING
+            WS-NO-KARTU WS-PIN-BLOCK WS-CARD-PVV WS-PIN-MATCH.
+
+      *> Step 1 - decrypt the transport block to the ISO-0 PIN field,
+      *> same derivation as CB-PIN-DECRYPT.
+           MOVE WS-PIN-BLOCK TO WS-XOR-IN1
+           MOVE WS-ZONE-KEY TO WS-XOR-IN2
+           PERFORM XOR-HEX-STRINGS
+           MOVE WS-XOR-OUT TO WS-CLEAR-BLOCK
+
+           MOVE ZEROS TO WS-PAN-FIELD
+           MOVE WS-NO-KARTU(4:12) TO WS-PAN-FIELD(5:12)
+
+           MOVE WS-CLEAR-BLOCK TO WS-XOR-IN1
+           MOVE WS-PAN-FIELD TO WS-XOR-IN2
+           PERFORM XOR-HEX-STRINGS
+           MOVE WS-XOR-OUT TO WS-PIN-FIELD
+
+      *> Step 2 - re-derive the PVV from that same ISO-0 PIN field
+      *> exactly as CB-PIN-TO-PVV does at issuance/change time, and
+      *> compare; the clear PIN nested inside WS-PIN-FIELD(3:4) is
+      *> never moved to any field outside this paragraph.
+           MOVE WS-PIN-FIELD TO WS-XOR-IN1
+           MOVE WS-PAN-FIELD TO WS-XOR-IN2
+           PERFORM XOR-HEX-STRINGS
+           MOVE WS-XOR-OUT TO WS-XOR-IN1
+           MOVE WS-PVV-KEY TO WS-XOR-IN2
+           PERFORM XOR-HEX-STRINGS
+
+           PERFORM DECIMALIZE-PVV
+
+           IF WS-CALC-PVV = WS-CARD-PVV
+              MOVE 'Y' TO WS-PIN-MATCH
+           ELSE
+              MOVE 'N' TO WS-PIN-MATCH
+           END-IF
+
+           MOVE SPACES TO WS-PIN-FIELD
+           MOVE SPACES TO WS-CLEAR-BLOCK
+
+           GOBACK.
+
+       DECIMALIZE-PVV.
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 4
+              PERFORM FIND-NIBBLE-OUT
+              IF WS-A-VAL >= 10
+                 SUBTRACT 10 FROM WS-A-VAL
+              END-IF
+              MOVE WS-HEX-DIGITS(WS-A-VAL + 1:1)
+                TO WS-CALC-PVV(WS-IDX:1)
+           END-PERFORM.
+
+       FIND-NIBBLE-OUT.
+           MOVE 0 TO WS-A-VAL
+           PERFORM UNTIL WS-HEX-DIGITS(WS-A-VAL + 1:1)
+                         = WS-XOR-OUT(WS-IDX:1)
+              ADD 1 TO WS-A-VAL
+           END-PERFORM.
+
+       XOR-HEX-STRINGS.
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 16
+              PERFORM FIND-NIBBLE-A
+              PERFORM FIND-NIBBLE-B
+              COMPUTE WS-TBL-POS = (WS-A-VAL * 16) + WS-B-VAL + 1
+              MOVE WS-XOR-TABLE-R(WS-TBL-POS:1) TO WS-XOR-OUT(WS-IDX:1)
+           END-PERFORM.
+
+       FIND-NIBBLE-A.
+           MOVE 0 TO WS-A-VAL
+           PERFORM UNTIL WS-HEX-DIGITS(WS-A-VAL + 1:1)
+                         = WS-XOR-IN1(WS-IDX:1)
+              ADD 1 TO WS-A-VAL
+           END-PERFORM.
+
+       FIND-NIBBLE-B.
+           MOVE 0 TO WS-B-VAL
+           PERFORM UNTIL WS-HEX-DIGITS(WS-B-VAL + 1:1)
+                         = WS-XOR-IN2(WS-IDX:1)
+              ADD 1 TO WS-B-VAL
+           END-PERFORM.
