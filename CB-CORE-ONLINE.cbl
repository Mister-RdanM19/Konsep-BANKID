@@ -5,18 +5,47 @@
        WORKING-STORAGE SECTION.
        EXEC SQL INCLUDE SQLCA END-EXEC.
 
+       01 WS-SALDO         PIC S9(13)V99 COMP-3.
+       01 WS-MIN-SALDO     PIC S9(13)V99 COMP-3.
+       01 WS-OD-LIMIT      PIC S9(13)V99 COMP-3.
+       01 WS-AVAIL-SALDO   PIC S9(13)V99 COMP-3.
+       01 WS-AFTER-SALDO   PIC S9(13)V99 COMP-3.
+       01 WS-DORMANT       PIC X(1).
+
+       01 WS-FEE-AMOUNT    PIC S9(11)V99 COMP-3.
+       01 WS-FEE-RESP      PIC X(2) VALUE '00'.
+       01 WS-FEE-AFTER-BAL PIC S9(13)V99 COMP-3.
+       01 WS-NO-REF-TRX    PIC X(20) VALUE SPACES.
+
+       01 WS-FX-RATE       PIC S9(7)V9(6) COMP-3.
+       01 WS-BASE-AMOUNT   PIC S9(11)V99 COMP-3.
+
+       LINKAGE SECTION.
        01 WS-NO-REK        PIC X(6).
        01 WS-TRX-CODE      PIC X(2).
        01 WS-AMOUNT        PIC S9(11)V99 COMP-3.
-       01 WS-SALDO         PIC S9(13)V99 COMP-3.
+       01 WS-NO-REK-DST    PIC X(6).
+       01 WS-BILLER-CODE   PIC X(4).
+       01 WS-BILL-NO       PIC X(16).
+       01 WS-TERMINAL-ID   PIC X(8).
+       01 WS-CHANNEL       PIC X(6).
+       01 WS-DENOM-100K    PIC 9(3).
+       01 WS-DENOM-50K     PIC 9(3).
+       01 WS-DENOM-20K     PIC 9(3).
+       01 WS-DENOM-10K     PIC 9(3).
+       01 WS-CURRENCY-CODE PIC X(3).
        01 WS-RESP-CODE    PIC X(2).
 
        PROCEDURE DIVISION USING
-            WS-NO-REK WS-TRX-CODE WS-AMOUNT WS-RESP-CODE.
+            WS-NO-REK WS-TRX-CODE WS-AMOUNT WS-NO-REK-DST
+            WS-BILLER-CODE WS-BILL-NO WS-TERMINAL-ID WS-CHANNEL
+            WS-DENOM-100K WS-DENOM-50K WS-DENOM-20K WS-DENOM-10K
+            WS-CURRENCY-CODE WS-RESP-CODE.
 
            EXEC SQL
-              SELECT SALDO
-              INTO :WS-SALDO
+              SELECT SALDO, MIN_SALDO, OD_LIMIT, DORMANT
+              INTO :WS-SALDO, :WS-MIN-SALDO, :WS-OD-LIMIT,
+                   :WS-DORMANT
               FROM REKENING
               WHERE NO_REK = :WS-NO-REK
               FOR UPDATE
@@ -28,18 +57,65 @@
               GOBACK
            END-IF
 
+      *> A dormant account (CB-DORMANT-SWEEP) is restricted to self-
+      *> service transactions until a teller reactivates it; the
+      *> account can still be reactivated over the counter, which does
+      *> not go through this program.
+           IF WS-DORMANT = 'Y'
+              MOVE '57' TO WS-RESP-CODE
+              EXEC SQL ROLLBACK END-EXEC
+              CALL 'CB-AUDIT-LOG'
+                USING WS-NO-REK WS-TRX-CODE WS-AMOUNT WS-RESP-CODE
+                      WS-TERMINAL-ID WS-CHANNEL WS-SALDO WS-SALDO
+                      WS-NO-REF-TRX WS-CURRENCY-CODE WS-AMOUNT
+              GOBACK
+           END-IF
+
+           MOVE WS-SALDO TO WS-AFTER-SALDO
+           MOVE WS-AMOUNT TO WS-BASE-AMOUNT
+
+      *> Cash withdrawal is the one transaction a customer can enter
+      *> in a currency other than the account's base currency (IDR);
+      *> the account itself is always carried in IDR, so WS-BASE-AMOUNT
+      *> - not WS-AMOUNT - is what gets applied against SALDO from here
+      *> down. Deposits/bill payments are tied to a physical instrument
+      *> (counted cash, a biller invoice) already denominated in IDR
+      *> and are not converted.
+           IF WS-TRX-CODE = '02' AND WS-CURRENCY-CODE NOT = SPACES
+              AND WS-CURRENCY-CODE NOT = 'IDR'
+              EXEC SQL
+                 SELECT RATE_TO_BASE
+                 INTO :WS-FX-RATE
+                 FROM FX_RATE_TABLE
+                 WHERE CURRENCY_CODE = :WS-CURRENCY-CODE
+              END-EXEC
+              IF SQLCODE NOT = 0
+                 MOVE '97' TO WS-RESP-CODE
+                 EXEC SQL ROLLBACK END-EXEC
+                 CALL 'CB-AUDIT-LOG'
+                   USING WS-NO-REK WS-TRX-CODE WS-AMOUNT WS-RESP-CODE
+                         WS-TERMINAL-ID WS-CHANNEL WS-SALDO WS-SALDO
+                         WS-NO-REF-TRX WS-CURRENCY-CODE WS-AMOUNT
+                 GOBACK
+              END-IF
+              COMPUTE WS-BASE-AMOUNT ROUNDED = WS-AMOUNT * WS-FX-RATE
+           END-IF
+
            EVALUATE WS-TRX-CODE
              WHEN '01'
                 MOVE '00' TO WS-RESP-CODE
 
              WHEN '02'
-                IF WS-AMOUNT <= WS-SALDO
+                COMPUTE WS-AVAIL-SALDO =
+                   WS-SALDO - WS-MIN-SALDO + WS-OD-LIMIT
+                IF WS-BASE-AMOUNT <= WS-AVAIL-SALDO
                    EXEC SQL
                       UPDATE REKENING
-                      SET SALDO = SALDO - :WS-AMOUNT
+                      SET SALDO = SALDO - :WS-BASE-AMOUNT
                       WHERE NO_REK = :WS-NO-REK
                    END-EXEC
                    EXEC SQL COMMIT END-EXEC
+                   COMPUTE WS-AFTER-SALDO = WS-SALDO - WS-BASE-AMOUNT
                    MOVE '00' TO WS-RESP-CODE
                 ELSE
                    MOVE '51' TO WS-RESP-CODE
@@ -47,15 +123,95 @@
                 END-IF
 
              WHEN '03'
+      *> CB-CDM-PENDING validates the counted denominations against
+      *> WS-AMOUNT before crediting, so its response code is taken
+      *> as-is rather than forced to '00'.
                 CALL 'CB-CDM-PENDING'
                      USING WS-NO-REK WS-AMOUNT
+                           WS-DENOM-100K WS-DENOM-50K
+                           WS-DENOM-20K WS-DENOM-10K
+                           WS-TERMINAL-ID
+                           WS-RESP-CODE
+                IF WS-RESP-CODE = '00'
+                   COMPUTE WS-AFTER-SALDO = WS-SALDO + WS-AMOUNT
+                END-IF
+
+             WHEN '04'
+      *> Own-bank transfers never move SALDO here; they are only
+      *> queued for the maker-checker chain. CB-EXECUTOR performs the
+      *> actual debit/credit once both checkers have approved.
+                EXEC SQL
+                   INSERT INTO TRX_QUEUE
+                   (ID_TRX, NO_REK_SRC, NO_REK_DST, AMOUNT, STATUS,
+                    MAKER_ID, UPDATED_TS)
+                   VALUES
+                   (CURRENT TIMESTAMP, :WS-NO-REK, :WS-NO-REK-DST,
+                    :WS-AMOUNT, 'M', 'ATM-SWITCH', CURRENT TIMESTAMP)
+                END-EXEC
+                EXEC SQL COMMIT END-EXEC
                 MOVE '00' TO WS-RESP-CODE
 
+             WHEN '05'
+      *> Bill payment / PPOB: CB-BILLPAY-ONLINE owns the debit and
+      *> the biller reference row, so its response code is taken
+      *> as-is rather than forced to '00' the way trx '03'/'04' are.
+                CALL 'CB-BILLPAY-ONLINE'
+                     USING WS-NO-REK WS-AMOUNT WS-SALDO
+                           WS-MIN-SALDO WS-OD-LIMIT
+                           WS-BILLER-CODE WS-BILL-NO WS-RESP-CODE
+                IF WS-RESP-CODE = '00'
+                   COMPUTE WS-AFTER-SALDO = WS-SALDO - WS-AMOUNT
+                END-IF
+
              WHEN OTHER
                 MOVE '96' TO WS-RESP-CODE
            END-EVALUATE
 
+           IF WS-RESP-CODE = '00'
+              AND (WS-TRX-CODE = '02' OR WS-TRX-CODE = '03')
+              PERFORM ASSESS-FEE
+           END-IF
+
            CALL 'CB-AUDIT-LOG'
-             USING WS-NO-REK WS-TRX-CODE WS-AMOUNT WS-RESP-CODE
+             USING WS-NO-REK WS-TRX-CODE WS-BASE-AMOUNT WS-RESP-CODE
+                   WS-TERMINAL-ID WS-CHANNEL WS-SALDO WS-AFTER-SALDO
+                   WS-NO-REF-TRX WS-CURRENCY-CODE WS-AMOUNT
 
            GOBACK.
+
+      *> Fee is debited as its own SALDO movement and its own
+      *> AUDIT_LOG entry, separate from the principal withdrawal or
+      *> deposit, so fee revenue is traceable independently. Guarded
+      *> by the same MIN_SALDO/OD_LIMIT floor as the withdrawal itself
+      *> (recomputed against the post-withdrawal balance) so a fee
+      *> can never push an account past the floor the withdrawal was
+      *> just held to; a fee that would breach it is simply skipped
+      *> rather than unwinding the principal transaction.
+       ASSESS-FEE.
+           EXEC SQL
+              SELECT FEE_AMOUNT
+              INTO :WS-FEE-AMOUNT
+              FROM FEE_SCHEDULE
+              WHERE TRX_CODE = :WS-TRX-CODE
+           END-EXEC
+
+           IF SQLCODE = 0 AND WS-FEE-AMOUNT > 0
+              COMPUTE WS-AVAIL-SALDO =
+                 WS-AFTER-SALDO - WS-MIN-SALDO + WS-OD-LIMIT
+              IF WS-FEE-AMOUNT <= WS-AVAIL-SALDO
+                 EXEC SQL
+                    UPDATE REKENING
+                    SET SALDO = SALDO - :WS-FEE-AMOUNT
+                    WHERE NO_REK = :WS-NO-REK
+                 END-EXEC
+                 EXEC SQL COMMIT END-EXEC
+                 COMPUTE WS-FEE-AFTER-BAL =
+                    WS-AFTER-SALDO - WS-FEE-AMOUNT
+                 CALL 'CB-AUDIT-LOG'
+                   USING WS-NO-REK 'FE' WS-FEE-AMOUNT WS-FEE-RESP
+                         WS-TERMINAL-ID WS-CHANNEL WS-AFTER-SALDO
+                         WS-FEE-AFTER-BAL WS-NO-REF-TRX 'IDR'
+                         WS-FEE-AMOUNT
+                 MOVE WS-FEE-AFTER-BAL TO WS-AFTER-SALDO
+              END-IF
+           END-IF.
