@@ -5,23 +5,52 @@
        WORKING-STORAGE SECTION.
        EXEC SQL INCLUDE SQLCA END-EXEC.
 
-       01 WS-NO-REK     PIC X(6).
-       01 WS-TRX        PIC X(2).
-       01 WS-AMOUNT     PIC S9(11)V99 COMP-3.
-       01 WS-RESP       PIC X(2).
+       LINKAGE SECTION.
+       01 WS-NO-REK      PIC X(6).
+       01 WS-TRX         PIC X(2).
+       01 WS-AMOUNT      PIC S9(11)V99 COMP-3.
+       01 WS-RESP        PIC X(2).
+       01 WS-TERMINAL-ID PIC X(8).
+       01 WS-CHANNEL     PIC X(6).
+       01 WS-BEFORE-BAL  PIC S9(13)V99 COMP-3.
+       01 WS-AFTER-BAL   PIC S9(13)V99 COMP-3.
+       01 WS-REF-ID-TRX  PIC X(20).
+       01 WS-CURRENCY-CODE PIC X(3).
+       01 WS-ORIG-AMOUNT   PIC S9(11)V99 COMP-3.
 
        PROCEDURE DIVISION USING
-            WS-NO-REK WS-TRX WS-AMOUNT WS-RESP.
+            WS-NO-REK WS-TRX WS-AMOUNT WS-RESP
+            WS-TERMINAL-ID WS-CHANNEL WS-BEFORE-BAL WS-AFTER-BAL
+            WS-REF-ID-TRX WS-CURRENCY-CODE WS-ORIG-AMOUNT.
 
+      *> ID_TRX is this entry's own surrogate key, generated the same
+      *> way TRX_QUEUE/CDM_TRX generate theirs; WS-REF-ID-TRX is
+      *> SPACES for an ordinary posting and only populated by
+      *> CB-REVERSAL, linking a reversal entry back to the original.
+      *> AMOUNT is always in the account's base currency (what was
+      *> actually posted to SALDO); CURRENCY_CODE/ORIG_AMOUNT record
+      *> what the transaction was entered in before CB-CORE-ONLINE's
+      *> FX conversion, and are equal to AMOUNT/base currency for any
+      *> posting that never went through a conversion.
            EXEC SQL
               INSERT INTO AUDIT_LOG
-              (NO_REK, TRX_CODE, AMOUNT, RESP_CODE, WAKTU)
+              (ID_TRX, NO_REK, TRX_CODE, AMOUNT, RESP_CODE, WAKTU,
+               TERMINAL_ID, CHANNEL, BEFORE_BAL, AFTER_BAL,
+               REF_ID_TRX, CURRENCY_CODE, ORIG_AMOUNT)
               VALUES
-              (:WS-NO-REK,
+              (CURRENT TIMESTAMP,
+               :WS-NO-REK,
                :WS-TRX,
                :WS-AMOUNT,
                :WS-RESP,
-               CURRENT TIMESTAMP)
+               CURRENT TIMESTAMP,
+               :WS-TERMINAL-ID,
+               :WS-CHANNEL,
+               :WS-BEFORE-BAL,
+               :WS-AFTER-BAL,
+               :WS-REF-ID-TRX,
+               :WS-CURRENCY-CODE,
+               :WS-ORIG-AMOUNT)
            END-EXEC
 
            GOBACK.
