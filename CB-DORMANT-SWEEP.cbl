@@ -0,0 +1,94 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CB-DORMANT-SWEEP.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01 WS-NO-REK        PIC X(6).
+       01 WS-ACCT-TYPE     PIC X(4).
+       01 WS-DORMANT       PIC X(1).
+       01 WS-LAST-ACTIVITY PIC X(19).
+       01 WS-IDLE-MONTHS   PIC S9(5) COMP-3.
+       01 WS-THRESHOLD     PIC 9(3).
+       01 WS-FLAGGED-COUNT PIC 9(7) VALUE 0.
+
+      *> Inactivity threshold is by account type - savings goes
+      *> dormant sooner than current/checking - the same way
+      *> INTEREST_RATE_TABLE is keyed on ACCT_TYPE rather than one
+      *> flat rule for every product.
+       PROCEDURE DIVISION.
+           EXEC SQL
+              DECLARE DORM-CUR CURSOR FOR
+              SELECT NO_REK, ACCT_TYPE, DORMANT
+              FROM REKENING
+           END-EXEC
+
+           EXEC SQL OPEN DORM-CUR END-EXEC
+
+           PERFORM UNTIL SQLCODE NOT = 0
+              EXEC SQL
+                 FETCH DORM-CUR
+                 INTO :WS-NO-REK, :WS-ACCT-TYPE, :WS-DORMANT
+              END-EXEC
+
+              IF SQLCODE = 0
+                 PERFORM CHECK-ONE-ACCOUNT
+              END-IF
+           END-PERFORM
+
+           EXEC SQL CLOSE DORM-CUR END-EXEC
+
+           DISPLAY "ACCOUNTS FLAGGED DORMANT: " WS-FLAGGED-COUNT
+           STOP RUN.
+
+       CHECK-ONE-ACCOUNT.
+           IF WS-ACCT-TYPE = 'CUR'
+              MOVE 12 TO WS-THRESHOLD
+           ELSE
+              MOVE 6 TO WS-THRESHOLD
+           END-IF
+
+           EXEC SQL
+              SELECT MAX(WAKTU)
+              INTO :WS-LAST-ACTIVITY
+              FROM AUDIT_LOG
+              WHERE NO_REK = :WS-NO-REK
+           END-EXEC
+
+      *> No AUDIT_LOG row at all does NOT mean long-idle - nothing in
+      *> this system ever re-inserts AUDIT_LOG history for a freshly
+      *> opened account, so a brand-new account has zero rows here from
+      *> the moment it exists, not after it has gone idle. Flagging
+      *> that as dormant would freeze every new account out at
+      *> CB-CORE-ONLINE's resp '57' check before its first transaction,
+      *> so an account with no history at all is left alone here; only
+      *> an account with history older than the threshold is dormant.
+           IF SQLCODE NOT = 0
+              CONTINUE
+           ELSE
+              EXEC SQL
+                 SELECT TIMESTAMPDIFF(64,
+                        CHAR(CURRENT TIMESTAMP - :WS-LAST-ACTIVITY))
+                 INTO :WS-IDLE-MONTHS
+                 FROM SYSIBM.SYSDUMMY1
+              END-EXEC
+
+              IF WS-IDLE-MONTHS >= WS-THRESHOLD
+                 PERFORM MARK-DORMANT
+              END-IF
+           END-IF.
+
+      *> Only sets the flag; reactivation after a customer visit is a
+      *> teller action (CB-CUST-MAINT/branch process), not something
+      *> this batch undoes on its own.
+       MARK-DORMANT.
+           IF WS-DORMANT NOT = 'Y'
+              EXEC SQL
+                 UPDATE REKENING
+                 SET DORMANT = 'Y'
+                 WHERE NO_REK = :WS-NO-REK
+              END-EXEC
+              EXEC SQL COMMIT END-EXEC
+              ADD 1 TO WS-FLAGGED-COUNT
+           END-IF.
