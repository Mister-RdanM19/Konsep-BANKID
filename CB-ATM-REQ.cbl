@@ -3,21 +3,69 @@
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 WS-REQ.
-          05 WS-NO-KARTU    PIC X(16).
-          05 WS-PIN         PIC X(4).
-          05 WS-TRX-CODE    PIC X(2).
-          05 WS-AMOUNT      PIC S9(11)V99 COMP-3.
+       COPY WSREQ.
        01 WS-RESP-CODE      PIC X(2).
+       01 WS-TRIES-LEFT     PIC 9(1).
+       01 WS-PIN-CLEAR      PIC X(4).
 
        PROCEDURE DIVISION.
+      *> WS-TERMINAL-ID/WS-CHANNEL identify this machine to the
+      *> switch; they are a property of the terminal, not something
+      *> the customer keys in.
+           MOVE 'ATM00001' TO WS-TERMINAL-ID
+           MOVE 'ATM'      TO WS-CHANNEL
+
            DISPLAY "NO KARTU   : " ACCEPT WS-NO-KARTU
-           DISPLAY "PIN        : " ACCEPT WS-PIN
-           DISPLAY "TRX CODE   : " ACCEPT WS-TRX-CODE
-           DISPLAY "AMOUNT     : " ACCEPT WS-AMOUNT
 
-           CALL 'CB-ATM-SWITCH'
-             USING WS-REQ WS-RESP-CODE
+           MOVE 0  TO WS-ATTEMPT-CNT
+           MOVE '55' TO WS-RESP-CODE
+
+           PERFORM UNTIL WS-RESP-CODE NOT = '55'
+                      OR WS-ATTEMPT-CNT >= 3
+              ADD 1 TO WS-ATTEMPT-CNT
+              DISPLAY "PIN        : " WITH NO ADVANCING
+              ACCEPT WS-PIN-CLEAR WITH NO ECHO
+              DISPLAY "TRX CODE   : " ACCEPT WS-TRX-CODE
+              DISPLAY "AMOUNT     : " ACCEPT WS-AMOUNT
+              MOVE 'IDR' TO WS-CURRENCY-CODE
+              IF WS-TRX-CODE = '02'
+                 DISPLAY "MATA UANG (KOSONGKAN utk IDR): "
+                         WITH NO ADVANCING
+                 ACCEPT WS-CURRENCY-CODE
+                 IF WS-CURRENCY-CODE = SPACES
+                    MOVE 'IDR' TO WS-CURRENCY-CODE
+                 END-IF
+              END-IF
+              IF WS-TRX-CODE = '04'
+                 DISPLAY "REK TUJUAN : " ACCEPT WS-NO-REK-DST
+              END-IF
+              IF WS-TRX-CODE = '05'
+                 DISPLAY "KODE BILLER: " ACCEPT WS-BILLER-CODE
+                 DISPLAY "NO TAGIHAN : " ACCEPT WS-BILL-NO
+              END-IF
+              IF WS-TRX-CODE = '03'
+                 DISPLAY "LBR 100K   : " ACCEPT WS-DENOM-100K
+                 DISPLAY "LBR 50K    : " ACCEPT WS-DENOM-50K
+                 DISPLAY "LBR 20K    : " ACCEPT WS-DENOM-20K
+                 DISPLAY "LBR 10K    : " ACCEPT WS-DENOM-10K
+              END-IF
+
+              CALL 'CB-PIN-ENCRYPT'
+                USING WS-NO-KARTU WS-PIN-CLEAR WS-PIN-BLOCK
+              MOVE SPACES TO WS-PIN-CLEAR
+
+              CALL 'CB-ATM-SWITCH'
+                USING WS-REQ WS-RESP-CODE
+
+              IF WS-RESP-CODE = '55'
+                 COMPUTE WS-TRIES-LEFT = 3 - WS-ATTEMPT-CNT
+                 DISPLAY "PIN SALAH, SISA PERCOBAAN : " WS-TRIES-LEFT
+              END-IF
+           END-PERFORM
+
+           IF WS-RESP-CODE = '75'
+              DISPLAY "KARTU DITAHAN MESIN"
+           END-IF
 
            DISPLAY "RESP CODE : " WS-RESP-CODE
            STOP RUN.
