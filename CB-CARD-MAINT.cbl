@@ -0,0 +1,228 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CB-CARD-MAINT.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01 WS-ACTION       PIC X(1).
+      *> I=Issue new card, B=Block, U=Unblock, L=Report lost,
+      *> S=Report stolen, C=Close card.
+       01 WS-NO-KARTU     PIC X(16).
+       01 WS-NO-REK       PIC X(6).
+       01 WS-CARD-PRODUCT PIC X(4).
+       01 WS-EXP-DATE     PIC X(6).
+       01 WS-INIT-PIN     PIC X(4).
+       01 WS-INIT-PVV     PIC X(4).
+       01 WS-OPERATOR     PIC X(10).
+       01 WS-SALDO        PIC S9(13)V99 COMP-3.
+       01 WS-EVENT-CODE   PIC X(2).
+       01 WS-RESP-CODE    PIC X(2) VALUE '00'.
+       01 WS-TERMINAL-ID  PIC X(8) VALUE 'CARDMNT1'.
+       01 WS-CHANNEL      PIC X(6) VALUE 'BRANCH'.
+       01 WS-NO-REF-TRX   PIC X(20) VALUE SPACES.
+
+      *> CB-AUDIT-LOG's AMOUNT/BEFORE_BAL/AFTER_BAL/ORIG_AMOUNT
+      *> parameters are COMP-3; a bare numeric literal argument is not,
+      *> so a card-lifecycle event (which moves no money) passes this
+      *> zeroed COMP-3 field rather than the literal 0.
+       01 WS-ZERO-AMT     PIC S9(11)V99 COMP-3 VALUE 0.
+
+       PROCEDURE DIVISION.
+           DISPLAY "ACTION (I=ISSUE, B=BLOCK, U=UNBLOCK, L=LOST, "
+                   "S=STOLEN, C=CLOSE): " WITH NO ADVANCING
+           ACCEPT WS-ACTION
+
+           EVALUATE WS-ACTION
+             WHEN 'I'
+                PERFORM ISSUE-CARD
+             WHEN 'B'
+                PERFORM BLOCK-CARD
+             WHEN 'U'
+                PERFORM UNBLOCK-CARD
+             WHEN 'L'
+                PERFORM REPORT-LOST-OR-STOLEN
+             WHEN 'S'
+                PERFORM REPORT-LOST-OR-STOLEN
+             WHEN 'C'
+                PERFORM CLOSE-CARD
+             WHEN OTHER
+                DISPLAY "INVALID ACTION"
+           END-EVALUATE
+
+           STOP RUN.
+
+      *> A freshly issued card starts STATUS='A' with ATTEMPT_CNT=0,
+      *> the same starting point CB-ATM-SWITCH already assumes for any
+      *> active card; the branch operator sets the initial PIN here
+      *> and hands it to the customer out of band, the same way a real
+      *> issuance flow would.
+       ISSUE-CARD.
+           DISPLAY "NO KARTU     : " WITH NO ADVANCING
+           ACCEPT WS-NO-KARTU
+           DISPLAY "NO REK       : " WITH NO ADVANCING
+           ACCEPT WS-NO-REK
+           DISPLAY "CARD PRODUCT : " WITH NO ADVANCING
+           ACCEPT WS-CARD-PRODUCT
+           DISPLAY "EXPIRY (YYYYMM): " WITH NO ADVANCING
+           ACCEPT WS-EXP-DATE
+           DISPLAY "INITIAL PIN  : " WITH NO ADVANCING
+           ACCEPT WS-INIT-PIN WITH NO ECHO
+
+      *> KARTU_ATM stores only the PVV CB-PIN-TO-PVV derives from the
+      *> initial PIN, never the PIN itself; the branch operator hands
+      *> the PIN to the customer out of band and it is scrubbed here
+      *> as soon as the PVV is computed.
+           CALL 'CB-PIN-TO-PVV' USING WS-NO-KARTU WS-INIT-PIN
+                                      WS-INIT-PVV
+           MOVE SPACES TO WS-INIT-PIN
+
+           EXEC SQL
+              INSERT INTO KARTU_ATM
+              (NO_KARTU, NO_REK, PVV, STATUS, ATTEMPT_CNT, EXP_DATE,
+               CARD_PRODUCT, DAILY_USED, DAILY_USED_DATE)
+              VALUES
+              (:WS-NO-KARTU, :WS-NO-REK, :WS-INIT-PVV, 'A', 0,
+               :WS-EXP-DATE, :WS-CARD-PRODUCT, 0, '00000000')
+           END-EXEC
+           MOVE SPACES TO WS-INIT-PVV
+
+           IF SQLCODE = 0
+              EXEC SQL COMMIT END-EXEC
+              PERFORM LOG-CARD-EVENT
+              DISPLAY "CARD ISSUED"
+           ELSE
+              DISPLAY "ISSUE FAILED: NO_KARTU ALREADY EXISTS"
+           END-IF.
+
+      *> BLOCK is an operator-initiated pause, kept distinct from the
+      *> 'L' status CB-ATM-SWITCH's own 3-strikes PIN lockout sets, so
+      *> unblocking here never has to guess whether a lockout also
+      *> needs its own ATTEMPT_CNT reset; this path always resets it.
+       BLOCK-CARD.
+           DISPLAY "NO KARTU     : " WITH NO ADVANCING
+           ACCEPT WS-NO-KARTU
+
+           EXEC SQL
+              UPDATE KARTU_ATM
+              SET STATUS = 'B'
+              WHERE NO_KARTU = :WS-NO-KARTU
+           END-EXEC
+
+      *> A searched UPDATE matching zero rows still returns SQLCODE=0,
+      *> so SQLERRD(3) (rows processed) is what actually proves the
+      *> card existed - a mistyped NO_KARTU must not be reported as
+      *> blocked.
+           IF SQLCODE = 0 AND SQLERRD(3) > 0
+              EXEC SQL COMMIT END-EXEC
+              PERFORM LOG-CARD-EVENT
+              DISPLAY "CARD BLOCKED"
+           ELSE
+              EXEC SQL ROLLBACK END-EXEC
+              DISPLAY "BLOCK FAILED: CARD NOT FOUND"
+           END-IF.
+
+      *> A card unblocked here may have reached STATUS='X' by way of
+      *> REPORT-LOST-OR-STOLEN's HOTCARD insert, and CB-ATM-SWITCH
+      *> screens HOTCARD before it ever looks at KARTU_ATM.STATUS - so
+      *> resetting STATUS alone would leave a reinstated card hotlisted
+      *> forever. The HOTCARD row is cleared in the same unit of work.
+       UNBLOCK-CARD.
+           DISPLAY "NO KARTU     : " WITH NO ADVANCING
+           ACCEPT WS-NO-KARTU
+
+           EXEC SQL
+              UPDATE KARTU_ATM
+              SET STATUS = 'A', ATTEMPT_CNT = 0
+              WHERE NO_KARTU = :WS-NO-KARTU
+           END-EXEC
+
+           IF SQLCODE = 0 AND SQLERRD(3) > 0
+              EXEC SQL
+                 DELETE FROM HOTCARD
+                 WHERE NO_KARTU = :WS-NO-KARTU
+              END-EXEC
+              EXEC SQL COMMIT END-EXEC
+              PERFORM LOG-CARD-EVENT
+              DISPLAY "CARD UNBLOCKED"
+           ELSE
+              EXEC SQL ROLLBACK END-EXEC
+              DISPLAY "UNBLOCK FAILED: CARD NOT FOUND"
+           END-IF.
+
+      *> Lost/stolen both hotlist the card in HOTCARD - the same table
+      *> CB-ATM-SWITCH screens against ahead of the KARTU_ATM lookup -
+      *> with REASON 'S' for stolen and anything else read as lost, so
+      *> a hotlisted card is refused before it ever reaches a STATUS
+      *> check. STATUS is also set here so this program's own reports
+      *> show the same picture without joining out to HOTCARD.
+       REPORT-LOST-OR-STOLEN.
+           DISPLAY "NO KARTU     : " WITH NO ADVANCING
+           ACCEPT WS-NO-KARTU
+
+           EXEC SQL
+              INSERT INTO HOTCARD (NO_KARTU, REASON, CREATED_TS)
+              VALUES (:WS-NO-KARTU, :WS-ACTION, CURRENT TIMESTAMP)
+           END-EXEC
+
+           EXEC SQL
+              UPDATE KARTU_ATM
+              SET STATUS = 'X'
+              WHERE NO_KARTU = :WS-NO-KARTU
+           END-EXEC
+
+           EXEC SQL COMMIT END-EXEC
+           PERFORM LOG-CARD-EVENT
+           DISPLAY "CARD HOTLISTED".
+
+       CLOSE-CARD.
+           DISPLAY "NO KARTU     : " WITH NO ADVANCING
+           ACCEPT WS-NO-KARTU
+
+           EXEC SQL
+              UPDATE KARTU_ATM
+              SET STATUS = 'C'
+              WHERE NO_KARTU = :WS-NO-KARTU
+           END-EXEC
+
+           IF SQLCODE = 0 AND SQLERRD(3) > 0
+              EXEC SQL COMMIT END-EXEC
+              PERFORM LOG-CARD-EVENT
+              DISPLAY "CARD CLOSED"
+           ELSE
+              EXEC SQL ROLLBACK END-EXEC
+              DISPLAY "CLOSE FAILED: CARD NOT FOUND"
+           END-IF.
+
+      *> Every state transition gets its own AUDIT_LOG row keyed by the
+      *> card's linked account, the same TRX_CODE-per-event-type shape
+      *> already used for fees ('FE') and interest ('IN'); amount is
+      *> always 0 since no SALDO movement happens here.
+       LOG-CARD-EVENT.
+           EVALUATE WS-ACTION
+             WHEN 'I' MOVE 'CI' TO WS-EVENT-CODE
+             WHEN 'B' MOVE 'CB' TO WS-EVENT-CODE
+             WHEN 'U' MOVE 'CU' TO WS-EVENT-CODE
+             WHEN 'L' MOVE 'CL' TO WS-EVENT-CODE
+             WHEN 'S' MOVE 'CS' TO WS-EVENT-CODE
+             WHEN 'C' MOVE 'CC' TO WS-EVENT-CODE
+           END-EVALUATE
+
+           EXEC SQL
+              SELECT NO_REK INTO :WS-NO-REK
+              FROM KARTU_ATM
+              WHERE NO_KARTU = :WS-NO-KARTU
+           END-EXEC
+
+           IF SQLCODE = 0
+              EXEC SQL
+                 SELECT SALDO INTO :WS-SALDO
+                 FROM REKENING
+                 WHERE NO_REK = :WS-NO-REK
+              END-EXEC
+
+              CALL 'CB-AUDIT-LOG'
+                USING WS-NO-REK WS-EVENT-CODE WS-ZERO-AMT WS-RESP-CODE
+                      WS-TERMINAL-ID WS-CHANNEL WS-SALDO WS-SALDO
+                      WS-NO-REF-TRX 'IDR' WS-ZERO-AMT
+           END-IF.
